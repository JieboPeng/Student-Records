@@ -0,0 +1,482 @@
+      ******************************************************************
+      * Author:Jiebo Peng(040918844)
+      * Date: August 09, 2026
+      * Purpose:Read the indexed student file and print a Dean's List
+      * (honor roll) report of students whose course average meets or
+      * exceeds DEANS-LIST-CUTOFF, grouped by PROGRAM-OF-STUDY.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Original version.
+      * Aug 09, 2026 - JP - File paths are no longer hardcoded in the
+      *                     SELECT clauses. They now default to the old
+      *                     literals (see FILE-PATHS.DAT) and can be
+      *                     overridden by C:\STUPARAM.TXT - see
+      *                     000-LOAD-PARAMETERS.
+      * Aug 09, 2026 - JP - Added an alternate index on PROGRAM-OF-STUDY
+      *                     (duplicates allowed), matching the one now
+      *                     defined on STUFILE3OUT by PROJECT3-1.
+      * Aug 09, 2026 - JP - Fixed SELECT/parameter override to point at
+      *                     FP-STUFILE3OUT-TXT, the file PROJECT3-1 and
+      *                     Project3-p2 actually maintain (the old
+      *                     FP-STUFILE3OUT-DAT field is never written
+      *                     by anything, so this report was running
+      *                     against an empty file).
+      * Aug 09, 2026 - JP - Added FILE STATUS clauses and a
+      *                     900-ABORT-RUN paragraph so a bad OPEN is
+      *                     caught instead of failing silently, the
+      *                     same as PROJECT3-P3.
+      * Aug 09, 2026 - JP - Detail lines now show each course's name
+      *                     from the COURSE.TXT catalog next to its
+      *                     grade, the same as the probation report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT3-P4.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
+
+           SELECT PROGRAM-FILE-IN ASSIGN TO DYNAMIC FP-PROGRAM-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PROG.
+
+           SELECT COURSE-FILE-IN ASSIGN TO DYNAMIC FP-COURSE-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-COURSE.
+
+           SELECT STUDENT-FILE-IN ASSIGN TO DYNAMIC FP-STUFILE3OUT-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS PROGRAM-OF-STUDY
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD-IN.
+
+           SELECT DEANS-LIST-REPORT-OUT ASSIGN TO DYNAMIC FP-DEANS-LIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-OUT.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "C:\SORTWK2.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE-IN.
+       01 STUDENT-RECORD-IN.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(4)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           05 COURSE-CODE-1 PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2 PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3 PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4 PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5 PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
+
+       FD PROGRAM-FILE-IN.
+       01 PROGRAM-RECORD.
+           05 PROGRAM-CODE-IN PIC X(5).
+           05 PROGRAM-X PIC X(1).
+           05 PROGRAM-NAME-IN PIC X(20).
+
+       FD COURSE-FILE-IN.
+       01 COURSE-RECORD.
+           05 COURSE-CODE-IN PIC X(7).
+           05 COURSE-X PIC X(1).
+           05 COURSE-NAME-IN PIC X(20).
+           05 COURSE-Y PIC X(1).
+           05 COURSE-CREDITS-IN PIC 9V9.
+
+       FD DEANS-LIST-REPORT-OUT.
+       01 DEANS-LIST-RECORD-OUT PIC X(203).
+
+       FD PARAMETER-FILE.
+       01 PARAMETER-RECORD.
+           05 PARM-KEY PIC X(20).
+           05 PARM-SEP PIC X(1).
+           05 PARM-VALUE PIC X(60).
+
+       SD SORT-WORK-FILE.
+       01 SORT-STUDENT-RECORD.
+           05 SORT-STUDENT-NUMBER PIC 9(6).
+           05 SORT-TUITION-OWED PIC 9(4)V99.
+           05 SORT-STUDENT-NAME PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY PIC X(5).
+           05 SORT-COURSE-CODE-1 PIC X(7).
+           05 SORT-COURSE-AVERAGE-1 PIC 9(3).
+           05 SORT-COURSE-CODE-2 PIC X(7).
+           05 SORT-COURSE-AVERAGE-2 PIC 9(3).
+           05 SORT-COURSE-CODE-3 PIC X(7).
+           05 SORT-COURSE-AVERAGE-3 PIC 9(3).
+           05 SORT-COURSE-CODE-4 PIC X(7).
+           05 SORT-COURSE-AVERAGE-4 PIC 9(3).
+           05 SORT-COURSE-CODE-5 PIC X(7).
+           05 SORT-COURSE-AVERAGE-5 PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 STUDENT-REPROT-RECORD.
+           05 STUDENT-NAME-OUT PIC X(40).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 STUDENT-AVERAGE-OUT PIC 9(3).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 PROGRAM-NAME-OUT PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 COURSE-DETAIL-1.
+               10 CD1-CODE PIC X(7).
+               10 CD1-NAME PIC X(15).
+               10 CD1-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-2.
+               10 CD2-CODE PIC X(7).
+               10 CD2-NAME PIC X(15).
+               10 CD2-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-3.
+               10 CD3-CODE PIC X(7).
+               10 CD3-NAME PIC X(15).
+               10 CD3-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-4.
+               10 CD4-CODE PIC X(7).
+               10 CD4-NAME PIC X(15).
+               10 CD4-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-5.
+               10 CD5-CODE PIC X(7).
+               10 CD5-NAME PIC X(15).
+               10 CD5-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+
+       01 REPORT-HEADER.
+           05 FILLER PIC X(45) VALUE "DEAN'S LIST".
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 PAGE-NUMBER-OUT PIC ZZ9.
+
+       01 COLUMN-HEADER.
+           05 FILLER PIC X(40) VALUE "NAME".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "AVERAGE".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "PROGRAM".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(60) VALUE "COURSE / GRADE".
+
+       01 HEADER-LINE.
+           05 FILLER PIC X(180) VALUE ALL "-".
+
+       01 PROGRAM-SUBTOTAL-LINE.
+           05 FILLER PIC X(11) VALUE "SUBTOTAL - ".
+           05 SUBTOTAL-PROGRAM-OUT PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SUBTOTAL-COUNT-OUT PIC ZZ9 VALUE ZERO.
+           05 FILLER PIC X(11) VALUE " STUDENTS".
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER PIC X(15) VALUE "GRAND TOTAL -  ".
+           05 GRAND-TOTAL-COUNT-OUT PIC ZZ,ZZ9 VALUE ZERO.
+           05 FILLER PIC X(11) VALUE " STUDENTS".
+
+       01 CONTROL-FIELDS.
+           05 EOF-FLAG-PROG PIC A(1).
+           05 EOF-FLAG-COURSE PIC A(1).
+           05 SORT-EOF-FLAG PIC A(1).
+           05 READ-COUNTER PIC 9(3).
+           05 WRITE-COUNTER PIC 9(3).
+           05 SUB-1 PIC 9(3).
+           05 SUB-2 PIC 9(3).
+           05 PROGRAM-TBL-COUNT PIC 9(3) VALUE 0.
+           05 COURSE-TBL-COUNT PIC 9(3) VALUE 0.
+           05 FOUND-FLAG PIC A(1).
+           05 PRIOR-PROGRAM-OF-STUDY PIC X(5) VALUE SPACES.
+           05 PROGRAM-NAME-FOR-SUBTOTAL PIC X(20) VALUE SPACES.
+           05 PROGRAM-STUDENT-SUBTOTAL PIC 9(3) VALUE 0.
+           05 GRAND-TOTAL-STUDENTS PIC 9(5) VALUE 0.
+           05 LINES-PER-PAGE PIC 9(3) VALUE 20.
+           05 LINE-COUNT PIC 9(3) VALUE 0.
+           05 PAGE-NUMBER PIC 9(3) VALUE 1.
+           05 COURSE-COUNT PIC 9(1) VALUE 0.
+           05 DEANS-LIST-CUTOFF PIC 9(3) VALUE 90.
+           05 COURSE-CODE-FOR-LOOKUP PIC X(7).
+           05 COURSE-NAME-FOUND PIC X(15).
+           05 STATUS-FIELD-PROG PIC X(2).
+           05 STATUS-FIELD-COURSE PIC X(2).
+           05 STATUS-FIELD-IN PIC X(2).
+           05 STATUS-FIELD-OUT PIC X(2).
+           05 STATUS-FIELD-PARM PIC X(2).
+           05 EOF-FLAG-PARM PIC X(1).
+           05 ABORT-FILE-NAME PIC X(20).
+           05 ABORT-STATUS PIC X(2).
+      * Copy the files which contain the structure of the program and
+      * course tables.
+       COPY "./PROGRAM-TBL.DAT".
+       COPY "./COURSE-TBL.DAT".
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+       COPY "./FILE-PATHS.DAT".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       100-PRODUCE-DEANS-LIST.
+           PERFORM 201-INITIALIZE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+                                SORT-STUDENT-NUMBER
+               USING STUDENT-FILE-IN
+               OUTPUT PROCEDURE IS 202-CREAT-REPORT-RECORDS.
+           IF STATUS-FIELD-IN NOT = "00" AND STATUS-FIELD-IN NOT = "10"
+               MOVE "STUDENT-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-IN TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+       201-INITIALIZE.
+           PERFORM 000-LOAD-PARAMETERS.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-LOAD-PROGRAM-TABLE VARYING
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-MAX OR
+                  EOF-FLAG-PROG = "Y" OR "y".
+           PERFORM 302B-LOAD-COURSE-TABLE VARYING
+                  SUB-2 FROM 1 BY 1 UNTIL SUB-2 > COURSE-TBL-MAX OR
+                  EOF-FLAG-COURSE = "Y" OR "y".
+           PERFORM 304-WRITE-REPORT-HEADER.
+
+      * 202-CREAT-REPORT-RECORDS is the SORT output procedure. It
+      * receives the student records back in PROGRAM-OF-STUDY order,
+      * writes only the students who made the Dean's List, and prints
+      * a subtotal line at each program break that had a qualifying
+      * student.
+       202-CREAT-REPORT-RECORDS.
+           MOVE "N" TO SORT-EOF-FLAG.
+           MOVE SPACES TO PRIOR-PROGRAM-OF-STUDY.
+           PERFORM 310-RETURN-SORTED-RECORD.
+           PERFORM 311-PROCESS-ONE-STUDENT
+                   UNTIL SORT-EOF-FLAG = "Y" OR "y".
+           IF PRIOR-PROGRAM-OF-STUDY NOT = SPACES
+               PERFORM 312-WRITE-PROGRAM-SUBTOTAL
+           END-IF.
+           PERFORM 315-WRITE-GRAND-TOTAL.
+
+       203-TERMINATE.
+           PERFORM 308-DISPLAY-AUDIT.
+           PERFORM 309-CLOSE-FILES.
+
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "PROGRAM-FILE"
+                   MOVE PARM-VALUE TO FP-PROGRAM-FILE
+               WHEN "COURSE-FILE"
+                   MOVE PARM-VALUE TO FP-COURSE-FILE
+               WHEN "STUFILE3OUT-TXT"
+                   MOVE PARM-VALUE TO FP-STUFILE3OUT-TXT
+               WHEN "DEANS-LIST"
+                   MOVE PARM-VALUE TO FP-DEANS-LIST
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       301-OPEN-FILES.
+           OPEN INPUT PROGRAM-FILE-IN.
+           IF STATUS-FIELD-PROG NOT = "00"
+               MOVE "PROGRAM-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-PROG TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN INPUT COURSE-FILE-IN.
+           IF STATUS-FIELD-COURSE NOT = "00"
+               MOVE "COURSE-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-COURSE TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT DEANS-LIST-REPORT-OUT.
+           IF STATUS-FIELD-OUT NOT = "00"
+               MOVE "DEANS-LIST-REPORT-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-OUT TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       302-LOAD-PROGRAM-TABLE.
+           READ PROGRAM-FILE-IN AT END MOVE "Y" TO EOF-FLAG-PROG
+              NOT AT END
+                 MOVE PROGRAM-CODE-IN TO PROGRAM-CODE-TBL(SUB-1)
+                 MOVE PROGRAM-NAME-IN TO PROGRAM-NAME-TBL(SUB-1)
+                 ADD 1 TO PROGRAM-TBL-COUNT.
+
+       302B-LOAD-COURSE-TABLE.
+           READ COURSE-FILE-IN AT END MOVE "Y" TO EOF-FLAG-COURSE
+              NOT AT END
+                 MOVE COURSE-CODE-IN TO COURSE-CODE-TBL(SUB-2)
+                 MOVE COURSE-NAME-IN TO COURSE-NAME-TBL(SUB-2)
+                 MOVE COURSE-CREDITS-IN TO COURSE-CREDITS-TBL(SUB-2)
+                 ADD 1 TO COURSE-TBL-COUNT.
+
+       304-WRITE-REPORT-HEADER.
+           MOVE PAGE-NUMBER TO PAGE-NUMBER-OUT.
+           WRITE DEANS-LIST-RECORD-OUT FROM REPORT-HEADER.
+           WRITE DEANS-LIST-RECORD-OUT FROM COLUMN-HEADER.
+           WRITE DEANS-LIST-RECORD-OUT FROM HEADER-LINE.
+           MOVE 0 TO LINE-COUNT.
+
+       305-SEARCH-PROGRAM-TABLE.
+           MOVE "N" TO FOUND-FLAG.
+               IF SORT-PROGRAM-OF-STUDY EQUAL PROGRAM-CODE-TBL(SUB-1)
+                   MOVE PROGRAM-NAME-TBL(SUB-1) TO PROGRAM-NAME-OUT
+                   MOVE "Y" TO FOUND-FLAG
+               END-IF.
+
+       305B-SEARCH-COURSE-TABLE.
+           MOVE "N" TO FOUND-FLAG.
+               IF COURSE-CODE-FOR-LOOKUP EQUAL COURSE-CODE-TBL(SUB-2)
+                   MOVE COURSE-NAME-TBL(SUB-2) TO COURSE-NAME-FOUND
+                   MOVE "Y" TO FOUND-FLAG
+               END-IF.
+
+       306-CALCULATE-COURSES-AVERAGE.
+           MOVE 0 TO COURSE-COUNT.
+           IF SORT-COURSE-CODE-1 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-2 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-3 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-4 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-5 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+      *  Call an external function that calculate the average of the
+      *  courses the student actually completed.
+           CALL "./Project3_P3_Sub"
+           USING STUDENT-AVERAGE-OUT,
+               SORT-COURSE-AVERAGE-1,SORT-COURSE-AVERAGE-2,
+               SORT-COURSE-AVERAGE-3,SORT-COURSE-AVERAGE-4,
+               SORT-COURSE-AVERAGE-5,COURSE-COUNT.
+
+       307-WRITE-A-REPORT-RECORD.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               ADD 1 TO PAGE-NUMBER
+               PERFORM 304-WRITE-REPORT-HEADER
+           END-IF.
+           MOVE SORT-STUDENT-NAME TO STUDENT-NAME-OUT.
+           MOVE SORT-COURSE-CODE-1 TO CD1-CODE.
+           MOVE SORT-COURSE-AVERAGE-1 TO CD1-AVG.
+           MOVE SORT-COURSE-CODE-1 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD1-NAME.
+           MOVE SORT-COURSE-CODE-2 TO CD2-CODE.
+           MOVE SORT-COURSE-AVERAGE-2 TO CD2-AVG.
+           MOVE SORT-COURSE-CODE-2 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD2-NAME.
+           MOVE SORT-COURSE-CODE-3 TO CD3-CODE.
+           MOVE SORT-COURSE-AVERAGE-3 TO CD3-AVG.
+           MOVE SORT-COURSE-CODE-3 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD3-NAME.
+           MOVE SORT-COURSE-CODE-4 TO CD4-CODE.
+           MOVE SORT-COURSE-AVERAGE-4 TO CD4-AVG.
+           MOVE SORT-COURSE-CODE-4 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD4-NAME.
+           MOVE SORT-COURSE-CODE-5 TO CD5-CODE.
+           MOVE SORT-COURSE-AVERAGE-5 TO CD5-AVG.
+           MOVE SORT-COURSE-CODE-5 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD5-NAME.
+           WRITE DEANS-LIST-RECORD-OUT
+                 FROM STUDENT-REPROT-RECORD.
+                 ADD 1 TO WRITE-COUNTER.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO GRAND-TOTAL-STUDENTS.
+
+       307B-LOOKUP-ONE-COURSE.
+           IF COURSE-CODE-FOR-LOOKUP = SPACES
+               MOVE SPACES TO COURSE-NAME-FOUND
+           ELSE
+               MOVE "N" TO FOUND-FLAG
+               MOVE "UNKNOWN COURSE" TO COURSE-NAME-FOUND
+               PERFORM 305B-SEARCH-COURSE-TABLE VARYING
+                      SUB-2 FROM 1 BY 1 UNTIL SUB-2 > COURSE-TBL-COUNT
+                      OR FOUND-FLAG = "Y" OR "y"
+           END-IF.
+
+       308-DISPLAY-AUDIT.
+           DISPLAY "THE NUMBER OF STUDENT RECORDS READ: " READ-COUNTER.
+           DISPLAY "THE NUMBER OF STUDENTS ON THE DEAN'S LIST: "
+                WRITE-COUNTER.
+
+       309-CLOSE-FILES.
+           CLOSE PROGRAM-FILE-IN.
+           CLOSE COURSE-FILE-IN.
+           CLOSE DEANS-LIST-REPORT-OUT.
+
+       310-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE AT END MOVE "Y" TO SORT-EOF-FLAG
+              NOT AT END ADD 1 TO READ-COUNTER.
+
+       311-PROCESS-ONE-STUDENT.
+           PERFORM 306-CALCULATE-COURSES-AVERAGE.
+           IF STUDENT-AVERAGE-OUT >= DEANS-LIST-CUTOFF
+               IF PRIOR-PROGRAM-OF-STUDY NOT = SPACES AND
+                  PRIOR-PROGRAM-OF-STUDY NOT = SORT-PROGRAM-OF-STUDY
+                   PERFORM 312-WRITE-PROGRAM-SUBTOTAL
+               END-IF
+               MOVE SORT-PROGRAM-OF-STUDY TO PRIOR-PROGRAM-OF-STUDY
+               MOVE "N" TO FOUND-FLAG
+               MOVE "UNKNOWN PROGRAM" TO PROGRAM-NAME-OUT
+               PERFORM 305-SEARCH-PROGRAM-TABLE VARYING
+                      SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-COUNT
+                      OR FOUND-FLAG = "Y" OR "y"
+               MOVE PROGRAM-NAME-OUT TO PROGRAM-NAME-FOR-SUBTOTAL
+               PERFORM 307-WRITE-A-REPORT-RECORD
+               ADD 1 TO PROGRAM-STUDENT-SUBTOTAL
+           END-IF.
+           PERFORM 310-RETURN-SORTED-RECORD.
+
+       312-WRITE-PROGRAM-SUBTOTAL.
+           MOVE PROGRAM-NAME-FOR-SUBTOTAL TO SUBTOTAL-PROGRAM-OUT.
+           MOVE PROGRAM-STUDENT-SUBTOTAL TO SUBTOTAL-COUNT-OUT.
+           WRITE DEANS-LIST-RECORD-OUT FROM PROGRAM-SUBTOTAL-LINE.
+           ADD 1 TO LINE-COUNT.
+           MOVE 0 TO PROGRAM-STUDENT-SUBTOTAL.
+
+       315-WRITE-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-STUDENTS TO GRAND-TOTAL-COUNT-OUT.
+           WRITE DEANS-LIST-RECORD-OUT FROM HEADER-LINE.
+           WRITE DEANS-LIST-RECORD-OUT FROM GRAND-TOTAL-LINE.
+
+       900-ABORT-RUN.
+           DISPLAY "FILE ERROR ON " ABORT-FILE-NAME
+                " - STATUS: " ABORT-STATUS.
+           STOP RUN.
+
+       END PROGRAM PROJECT3-P4.
