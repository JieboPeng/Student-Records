@@ -0,0 +1,427 @@
+      ******************************************************************
+      * Author:Jiebo Peng(040918844)
+      * Date: August 09, 2026
+      * Purpose:Read the indexed student file and print an academic
+      * probation report of students whose course average falls below
+      * PROBATION-THRESHOLD, showing every course code and average so
+      * an advisor can see where the student is struggling.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Original version.
+      * Aug 09, 2026 - JP - Course detail lines now show the course
+      *                     name from the COURSE.TXT catalog, not
+      *                     just the course code.
+      * Aug 09, 2026 - JP - File paths are no longer hardcoded in the
+      *                     SELECT clauses. They now default to the old
+      *                     literals (see FILE-PATHS.DAT) and can be
+      *                     overridden by C:\STUPARAM.TXT - see
+      *                     000-LOAD-PARAMETERS.
+      * Aug 09, 2026 - JP - Added an alternate index on PROGRAM-OF-STUDY
+      *                     (duplicates allowed), matching the one now
+      *                     defined on STUFILE3OUT by PROJECT3-1.
+      * Aug 09, 2026 - JP - Fixed SELECT/parameter override to point at
+      *                     FP-STUFILE3OUT-TXT, the file PROJECT3-1 and
+      *                     Project3-p2 actually maintain (the old
+      *                     FP-STUFILE3OUT-DAT field is never written
+      *                     by anything, so this report was running
+      *                     against an empty file). Added FILE STATUS
+      *                     clauses and a 900-ABORT-RUN paragraph so a
+      *                     bad OPEN is caught instead of failing
+      *                     silently, the same as PROJECT3-P3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT3-P5.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
+
+           SELECT PROGRAM-FILE-IN ASSIGN TO DYNAMIC FP-PROGRAM-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PROG.
+
+           SELECT COURSE-FILE-IN ASSIGN TO DYNAMIC FP-COURSE-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-COURSE.
+
+           SELECT STUDENT-FILE-IN ASSIGN TO DYNAMIC FP-STUFILE3OUT-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS PROGRAM-OF-STUDY
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD-IN.
+
+           SELECT PROBATION-REPORT-OUT ASSIGN TO DYNAMIC FP-PROBATION
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE-IN.
+       01 STUDENT-RECORD-IN.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(4)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           05 COURSE-CODE-1 PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2 PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3 PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4 PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5 PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
+
+       FD PROGRAM-FILE-IN.
+       01 PROGRAM-RECORD.
+           05 PROGRAM-CODE-IN PIC X(5).
+           05 PROGRAM-X PIC X(1).
+           05 PROGRAM-NAME-IN PIC X(20).
+
+       FD COURSE-FILE-IN.
+       01 COURSE-RECORD.
+           05 COURSE-CODE-IN PIC X(7).
+           05 COURSE-X PIC X(1).
+           05 COURSE-NAME-IN PIC X(20).
+           05 COURSE-Y PIC X(1).
+           05 COURSE-CREDITS-IN PIC 9V9.
+
+       FD PROBATION-REPORT-OUT.
+       01 PROBATION-RECORD-OUT PIC X(200).
+
+       FD PARAMETER-FILE.
+       01 PARAMETER-RECORD.
+           05 PARM-KEY PIC X(20).
+           05 PARM-SEP PIC X(1).
+           05 PARM-VALUE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 STUDENT-DETAIL-LINE.
+           05 STUDENT-NAME-OUT PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PROGRAM-NAME-OUT PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 STUDENT-AVERAGE-OUT PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 COURSE-DETAIL-1.
+               10 CD1-CODE PIC X(7).
+               10 CD1-NAME PIC X(15).
+               10 CD1-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-2.
+               10 CD2-CODE PIC X(7).
+               10 CD2-NAME PIC X(15).
+               10 CD2-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-3.
+               10 CD3-CODE PIC X(7).
+               10 CD3-NAME PIC X(15).
+               10 CD3-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-4.
+               10 CD4-CODE PIC X(7).
+               10 CD4-NAME PIC X(15).
+               10 CD4-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-5.
+               10 CD5-CODE PIC X(7).
+               10 CD5-NAME PIC X(15).
+               10 CD5-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+
+       01 REPORT-HEADER.
+           05 FILLER PIC X(45) VALUE "ACADEMIC PROBATION REPORT".
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 PAGE-NUMBER-OUT PIC ZZ9.
+
+       01 COLUMN-HEADER.
+           05 FILLER PIC X(40) VALUE "NAME".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "PROGRAM".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "AVG".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(60) VALUE "COURSE / GRADE".
+
+       01 HEADER-LINE.
+           05 FILLER PIC X(180) VALUE ALL "-".
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER PIC X(15) VALUE "GRAND TOTAL -  ".
+           05 GRAND-TOTAL-COUNT-OUT PIC ZZ,ZZ9 VALUE ZERO.
+           05 FILLER PIC X(28) VALUE " STUDENTS ON PROBATION".
+
+       01 CONTROL-FIELDS.
+           05 EOF-FLAG PIC A(1).
+           05 EOF-FLAG-PROG PIC A(1).
+           05 EOF-FLAG-COURSE PIC A(1).
+           05 READ-COUNTER PIC 9(3).
+           05 WRITE-COUNTER PIC 9(3).
+           05 SUB-1 PIC 9(3).
+           05 SUB-2 PIC 9(3).
+           05 PROGRAM-TBL-COUNT PIC 9(3) VALUE 0.
+           05 COURSE-TBL-COUNT PIC 9(3) VALUE 0.
+           05 FOUND-FLAG PIC A(1).
+           05 GRAND-TOTAL-STUDENTS PIC 9(5) VALUE 0.
+           05 LINES-PER-PAGE PIC 9(3) VALUE 20.
+           05 LINE-COUNT PIC 9(3) VALUE 0.
+           05 PAGE-NUMBER PIC 9(3) VALUE 1.
+           05 COURSE-COUNT PIC 9(1) VALUE 0.
+           05 PROBATION-THRESHOLD PIC 9(3) VALUE 60.
+           05 COURSE-CODE-FOR-LOOKUP PIC X(7).
+           05 COURSE-NAME-FOUND PIC X(15).
+           05 STATUS-FIELD-PROG PIC X(2).
+           05 STATUS-FIELD-COURSE PIC X(2).
+           05 STATUS-FIELD-IN PIC X(2).
+           05 STATUS-FIELD-OUT PIC X(2).
+           05 STATUS-FIELD-PARM PIC X(2).
+           05 EOF-FLAG-PARM PIC X(1).
+           05 ABORT-FILE-NAME PIC X(20).
+           05 ABORT-STATUS PIC X(2).
+      * Copy the files which contain the structure of the program and
+      * course tables.
+       COPY "./PROGRAM-TBL.DAT".
+       COPY "./COURSE-TBL.DAT".
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+       COPY "./FILE-PATHS.DAT".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       100-PRODUCE-PROBATION-REPORT.
+           PERFORM 201-INITIALIZE.
+           PERFORM 202-CREAT-REPORT-RECORDS UNTIL EOF-FLAG = "Y" OR "y".
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+       201-INITIALIZE.
+           PERFORM 000-LOAD-PARAMETERS.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-LOAD-PROGRAM-TABLE VARYING
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-MAX OR
+                  EOF-FLAG-PROG = "Y" OR "y".
+           PERFORM 302B-LOAD-COURSE-TABLE VARYING
+                  SUB-2 FROM 1 BY 1 UNTIL SUB-2 > COURSE-TBL-MAX OR
+                  EOF-FLAG-COURSE = "Y" OR "y".
+           PERFORM 304-WRITE-REPORT-HEADER.
+           PERFORM 303-READ-A-STUDENT-RECORD.
+
+       202-CREAT-REPORT-RECORDS.
+           PERFORM 306-CALCULATE-COURSES-AVERAGE.
+           IF COURSE-COUNT > 0 AND
+              STUDENT-AVERAGE-OUT < PROBATION-THRESHOLD
+               MOVE "N" TO FOUND-FLAG
+               MOVE "UNKNOWN PROGRAM" TO PROGRAM-NAME-OUT
+               PERFORM 305-SEARCH-PROGRAM-TABLE VARYING
+                      SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-COUNT
+                      OR FOUND-FLAG = "Y" OR "y"
+               PERFORM 307-WRITE-A-REPORT-RECORD
+           END-IF.
+           PERFORM 303-READ-A-STUDENT-RECORD.
+
+       203-TERMINATE.
+           PERFORM 315-WRITE-GRAND-TOTAL.
+           PERFORM 308-DISPLAY-AUDIT.
+           PERFORM 309-CLOSE-FILES.
+
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "PROGRAM-FILE"
+                   MOVE PARM-VALUE TO FP-PROGRAM-FILE
+               WHEN "COURSE-FILE"
+                   MOVE PARM-VALUE TO FP-COURSE-FILE
+               WHEN "STUFILE3OUT-TXT"
+                   MOVE PARM-VALUE TO FP-STUFILE3OUT-TXT
+               WHEN "PROBATION"
+                   MOVE PARM-VALUE TO FP-PROBATION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       301-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE-IN.
+           IF STATUS-FIELD-IN NOT = "00"
+               MOVE "STUDENT-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-IN TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN INPUT PROGRAM-FILE-IN.
+           IF STATUS-FIELD-PROG NOT = "00"
+               MOVE "PROGRAM-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-PROG TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN INPUT COURSE-FILE-IN.
+           IF STATUS-FIELD-COURSE NOT = "00"
+               MOVE "COURSE-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-COURSE TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT PROBATION-REPORT-OUT.
+           IF STATUS-FIELD-OUT NOT = "00"
+               MOVE "PROBATION-REPORT-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-OUT TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       302-LOAD-PROGRAM-TABLE.
+           READ PROGRAM-FILE-IN AT END MOVE "Y" TO EOF-FLAG-PROG
+              NOT AT END
+                 MOVE PROGRAM-CODE-IN TO PROGRAM-CODE-TBL(SUB-1)
+                 MOVE PROGRAM-NAME-IN TO PROGRAM-NAME-TBL(SUB-1)
+                 ADD 1 TO PROGRAM-TBL-COUNT.
+
+       302B-LOAD-COURSE-TABLE.
+           READ COURSE-FILE-IN AT END MOVE "Y" TO EOF-FLAG-COURSE
+              NOT AT END
+                 MOVE COURSE-CODE-IN TO COURSE-CODE-TBL(SUB-2)
+                 MOVE COURSE-NAME-IN TO COURSE-NAME-TBL(SUB-2)
+                 MOVE COURSE-CREDITS-IN TO COURSE-CREDITS-TBL(SUB-2)
+                 ADD 1 TO COURSE-TBL-COUNT.
+
+       303-READ-A-STUDENT-RECORD.
+           READ STUDENT-FILE-IN AT END MOVE "Y" TO EOF-FLAG
+              NOT AT END ADD 1 TO READ-COUNTER.
+           IF STATUS-FIELD-IN NOT = "00" AND STATUS-FIELD-IN NOT = "10"
+               MOVE "STUDENT-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-IN TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       304-WRITE-REPORT-HEADER.
+           MOVE PAGE-NUMBER TO PAGE-NUMBER-OUT.
+           WRITE PROBATION-RECORD-OUT FROM REPORT-HEADER.
+           WRITE PROBATION-RECORD-OUT FROM COLUMN-HEADER.
+           WRITE PROBATION-RECORD-OUT FROM HEADER-LINE.
+           MOVE 0 TO LINE-COUNT.
+
+       305-SEARCH-PROGRAM-TABLE.
+           MOVE "N" TO FOUND-FLAG.
+               IF PROGRAM-OF-STUDY EQUAL PROGRAM-CODE-TBL(SUB-1)
+                   MOVE PROGRAM-NAME-TBL(SUB-1) TO PROGRAM-NAME-OUT
+                   MOVE "Y" TO FOUND-FLAG
+               END-IF.
+
+       305B-SEARCH-COURSE-TABLE.
+           MOVE "N" TO FOUND-FLAG.
+               IF COURSE-CODE-FOR-LOOKUP EQUAL COURSE-CODE-TBL(SUB-2)
+                   MOVE COURSE-NAME-TBL(SUB-2) TO COURSE-NAME-FOUND
+                   MOVE "Y" TO FOUND-FLAG
+               END-IF.
+
+       306-CALCULATE-COURSES-AVERAGE.
+           MOVE 0 TO COURSE-COUNT.
+           IF COURSE-CODE-1 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+      *  Call an external function that calculate the average of the
+      *  courses the student actually completed.
+           CALL "./Project3_P3_Sub"
+           USING STUDENT-AVERAGE-OUT,
+               COURSE-AVERAGE-1,COURSE-AVERAGE-2,COURSE-AVERAGE-3,
+               COURSE-AVERAGE-4,COURSE-AVERAGE-5,COURSE-COUNT.
+
+       307-WRITE-A-REPORT-RECORD.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               ADD 1 TO PAGE-NUMBER
+               PERFORM 304-WRITE-REPORT-HEADER
+           END-IF.
+           MOVE STUDENT-NAME TO STUDENT-NAME-OUT.
+           MOVE COURSE-CODE-1 TO CD1-CODE.
+           MOVE COURSE-AVERAGE-1 TO CD1-AVG.
+           MOVE COURSE-CODE-1 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD1-NAME.
+           MOVE COURSE-CODE-2 TO CD2-CODE.
+           MOVE COURSE-AVERAGE-2 TO CD2-AVG.
+           MOVE COURSE-CODE-2 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD2-NAME.
+           MOVE COURSE-CODE-3 TO CD3-CODE.
+           MOVE COURSE-AVERAGE-3 TO CD3-AVG.
+           MOVE COURSE-CODE-3 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD3-NAME.
+           MOVE COURSE-CODE-4 TO CD4-CODE.
+           MOVE COURSE-AVERAGE-4 TO CD4-AVG.
+           MOVE COURSE-CODE-4 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD4-NAME.
+           MOVE COURSE-CODE-5 TO CD5-CODE.
+           MOVE COURSE-AVERAGE-5 TO CD5-AVG.
+           MOVE COURSE-CODE-5 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD5-NAME.
+           WRITE PROBATION-RECORD-OUT FROM STUDENT-DETAIL-LINE.
+           ADD 1 TO WRITE-COUNTER.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO GRAND-TOTAL-STUDENTS.
+
+       307B-LOOKUP-ONE-COURSE.
+           IF COURSE-CODE-FOR-LOOKUP = SPACES
+               MOVE SPACES TO COURSE-NAME-FOUND
+           ELSE
+               MOVE "N" TO FOUND-FLAG
+               MOVE "UNKNOWN COURSE" TO COURSE-NAME-FOUND
+               PERFORM 305B-SEARCH-COURSE-TABLE VARYING
+                      SUB-2 FROM 1 BY 1 UNTIL SUB-2 > COURSE-TBL-COUNT
+                      OR FOUND-FLAG = "Y" OR "y"
+           END-IF.
+
+       308-DISPLAY-AUDIT.
+           DISPLAY "THE NUMBER OF STUDENT RECORDS READ: " READ-COUNTER.
+           DISPLAY "THE NUMBER OF STUDENTS ON PROBATION: "
+                WRITE-COUNTER.
+
+       309-CLOSE-FILES.
+           CLOSE STUDENT-FILE-IN.
+           CLOSE PROGRAM-FILE-IN.
+           CLOSE COURSE-FILE-IN.
+           CLOSE PROBATION-REPORT-OUT.
+
+       315-WRITE-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-STUDENTS TO GRAND-TOTAL-COUNT-OUT.
+           WRITE PROBATION-RECORD-OUT FROM HEADER-LINE.
+           WRITE PROBATION-RECORD-OUT FROM GRAND-TOTAL-LINE.
+
+       900-ABORT-RUN.
+           DISPLAY "FILE ERROR ON " ABORT-FILE-NAME
+                " - STATUS: " ABORT-STATUS.
+           STOP RUN.
+
+       END PROGRAM PROJECT3-P5.
