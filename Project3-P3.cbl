@@ -5,6 +5,57 @@
       * Then output the records to a file and audit the records from
       * read and write.
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Raised the program table limit to
+      *                     PROGRAM-TBL-MAX (see PROGRAM-TBL.DAT) and
+      *                     added a warning when PROGRAM-FILE-IN still
+      *                     has unread rows once the table fills up, so
+      *                     growth past the old 20-entry cap doesn't
+      *                     silently truncate the report again.
+      * Aug 09, 2026 - JP - Students whose PROGRAM-OF-STUDY doesn't
+      *                     match any row in the program table now
+      *                     print as "UNKNOWN PROGRAM" instead of
+      *                     carrying over the previous student's name.
+      * Aug 09, 2026 - JP - Report is now sorted and grouped by
+      *                     PROGRAM-OF-STUDY, with a subtotal line
+      *                     (student count and tuition owed) printed
+      *                     at each program break.
+      * Aug 09, 2026 - JP - Added a page number/column heading every
+      *                     LINES-PER-PAGE detail lines, and a
+      *                     grand-total trailer (student count and
+      *                     tuition owed for the whole file) at the
+      *                     end of the report.
+      * Aug 09, 2026 - JP - Students with fewer than five completed
+      *                     courses (blank COURSE-CODE slot) now have
+      *                     their average computed over the courses
+      *                     they actually took, not always divided
+      *                     by five - see Project3_P3_Sub.
+      * Aug 09, 2026 - JP - Check FILE STATUS after every OPEN and READ,
+      *                     not just on WRITE, and abort with a message
+      *                     if any of them come back bad.
+      * Aug 09, 2026 - JP - File paths are no longer hardcoded in the
+      *                     SELECT clauses. They now default to the old
+      *                     literals (see FILE-PATHS.DAT) and can be
+      *                     overridden by C:\STUPARAM.TXT - see
+      *                     000-LOAD-PARAMETERS.
+      * Aug 09, 2026 - JP - Added an alternate index on PROGRAM-OF-STUDY
+      *                     (duplicates allowed), matching the one now
+      *                     defined on STUFILE3OUT by PROJECT3-1.
+      * Aug 09, 2026 - JP - Fixed SELECT/parameter override to point at
+      *                     FP-STUFILE3OUT-TXT, the file PROJECT3-1 and
+      *                     Project3-p2 actually maintain (the old
+      *                     FP-STUFILE3OUT-DAT field is never written
+      *                     by anything, so this report was running
+      *                     against an empty file); added the same
+      *                     FILE STATUS clause/check to STUDENT-FILE-IN
+      *                     that PROGRAM-FILE-IN and STUDENT-REPORT-OUT
+      *                     already had, checked right after the SORT
+      *                     statement since SORT owns the implicit
+      *                     OPEN/READ of that file.
+      * Aug 09, 2026 - JP - Detail lines now show each course's name
+      *                     from the COURSE.TXT catalog next to its
+      *                     grade, the same as the probation report.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT3-P3.
@@ -12,16 +63,31 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PROGRAM-FILE-IN ASSIGN TO "C:\PROGRAM.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
 
-           SELECT STUDENT-FILE-IN ASSIGN TO "C:\STUFILE3OUT.DAT"
+           SELECT PROGRAM-FILE-IN ASSIGN TO DYNAMIC FP-PROGRAM-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PROG.
+
+           SELECT COURSE-FILE-IN ASSIGN TO DYNAMIC FP-COURSE-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-COURSE.
+
+           SELECT STUDENT-FILE-IN ASSIGN TO DYNAMIC FP-STUFILE3OUT-TXT
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS STUDENT-NUMBER.
+               RECORD KEY IS STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS PROGRAM-OF-STUDY
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD-IN.
+
+           SELECT STUDENT-REPORT-OUT ASSIGN TO DYNAMIC FP-STUDENT-REPORT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-OUT.
 
-           SELECT STUDENT-REPORT-OUT ASSIGN TO "C:\STU-REPORT.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "C:\SORTWK1.TMP".
 
        DATA DIVISION.
        FILE SECTION.
@@ -48,9 +114,39 @@
            05 PROGRAM-X PIC X(1).
            05 PROGRAM-NAME-IN PIC X(20).
 
+       FD COURSE-FILE-IN.
+       01 COURSE-RECORD.
+           05 COURSE-CODE-IN PIC X(7).
+           05 COURSE-X PIC X(1).
+           05 COURSE-NAME-IN PIC X(20).
+           05 COURSE-Y PIC X(1).
+           05 COURSE-CREDITS-IN PIC 9V9.
 
        FD STUDENT-REPORT-OUT.
-       01 STUDNT-REPORT-RECORD-OUT PIC X(90).
+       01 STUDNT-REPORT-RECORD-OUT PIC X(218).
+
+       FD PARAMETER-FILE.
+       01 PARAMETER-RECORD.
+           05 PARM-KEY PIC X(20).
+           05 PARM-SEP PIC X(1).
+           05 PARM-VALUE PIC X(60).
+
+       SD SORT-WORK-FILE.
+       01 SORT-STUDENT-RECORD.
+           05 SORT-STUDENT-NUMBER PIC 9(6).
+           05 SORT-TUITION-OWED PIC 9(4)V99.
+           05 SORT-STUDENT-NAME PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY PIC X(5).
+           05 SORT-COURSE-CODE-1 PIC X(7).
+           05 SORT-COURSE-AVERAGE-1 PIC 9(3).
+           05 SORT-COURSE-CODE-2 PIC X(7).
+           05 SORT-COURSE-AVERAGE-2 PIC 9(3).
+           05 SORT-COURSE-CODE-3 PIC X(7).
+           05 SORT-COURSE-AVERAGE-3 PIC 9(3).
+           05 SORT-COURSE-CODE-4 PIC X(7).
+           05 SORT-COURSE-AVERAGE-4 PIC 9(3).
+           05 SORT-COURSE-CODE-5 PIC X(7).
+           05 SORT-COURSE-AVERAGE-5 PIC 9(3).
 
        WORKING-STORAGE SECTION.
        01 STUDENT-REPROT-RECORD.
@@ -61,6 +157,37 @@
            05 PROGRAM-NAME-OUT PIC X(20).
            05 FILLER PIC X(7) VALUE SPACES.
            05 TUITION-OWED-OUT PIC Z,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 COURSE-DETAIL-1.
+               10 CD1-CODE PIC X(7).
+               10 CD1-NAME PIC X(15).
+               10 CD1-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-2.
+               10 CD2-CODE PIC X(7).
+               10 CD2-NAME PIC X(15).
+               10 CD2-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-3.
+               10 CD3-CODE PIC X(7).
+               10 CD3-NAME PIC X(15).
+               10 CD3-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-4.
+               10 CD4-CODE PIC X(7).
+               10 CD4-NAME PIC X(15).
+               10 CD4-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+           05 COURSE-DETAIL-5.
+               10 CD5-CODE PIC X(7).
+               10 CD5-NAME PIC X(15).
+               10 CD5-AVG PIC ZZ9.
+               10 FILLER PIC X VALUE SPACES.
+
+       01 PAGE-HEADING-LINE.
+           05 FILLER PIC X(75) VALUE "STUDENT TUITION REPORT".
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 PAGE-NUMBER-OUT PIC ZZ9.
 
        01 REPORT-HEADER.
            05 FILLER PIC X(40) VALUE "NAME".
@@ -70,89 +197,283 @@
            05 FILLER PIC X(20) VALUE "PROGRAM".
            05 FILLER PIC X(4) VALUE SPACES.
            05 FILLER PIC X(12) VALUE "TUITION".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(60) VALUE "COURSE / GRADE".
 
        01 HEADER-LINE.
-           05 FILLER PIC X(90) VALUE ALL "-".
+           05 FILLER PIC X(180) VALUE ALL "-".
+
+       01 PROGRAM-SUBTOTAL-LINE.
+           05 FILLER PIC X(11) VALUE "SUBTOTAL - ".
+           05 SUBTOTAL-PROGRAM-OUT PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SUBTOTAL-COUNT-OUT PIC ZZ9 VALUE ZERO.
+           05 FILLER PIC X(11) VALUE " STUDENTS  ".
+           05 SUBTOTAL-TUITION-OUT PIC Z,ZZZ,ZZ9.99.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER PIC X(15) VALUE "GRAND TOTAL -  ".
+           05 GRAND-TOTAL-COUNT-OUT PIC ZZ,ZZ9 VALUE ZERO.
+           05 FILLER PIC X(11) VALUE " STUDENTS  ".
+           05 GRAND-TOTAL-TUITION-OUT PIC Z,ZZZ,ZZ9.99.
 
        01 CONTROL-FIELDS.
            05 EOF-FLAG PIC A(1).
            05 EOF-FLAG-PROG PIC A(1).
+           05 SORT-EOF-FLAG PIC A(1).
            05 READ-COUNTER PIC 9(3).
            05 WRITE-COUNTER PIC 9(3).
-           05 SUB-1 PIC 9(2).
+           05 SUB-1 PIC 9(3).
+           05 PROGRAM-TBL-COUNT PIC 9(3) VALUE 0.
            05 FOUND-FLAG PIC A(1).
-      * Copy the file which contain the structure of the program table
+           05 PRIOR-PROGRAM-OF-STUDY PIC X(5) VALUE SPACES.
+           05 PROGRAM-NAME-FOR-SUBTOTAL PIC X(20) VALUE SPACES.
+           05 PROGRAM-STUDENT-SUBTOTAL PIC 9(3) VALUE 0.
+           05 PROGRAM-TUITION-SUBTOTAL PIC 9(7)V99 VALUE 0.
+           05 GRAND-TOTAL-STUDENTS PIC 9(5) VALUE 0.
+           05 GRAND-TOTAL-TUITION PIC 9(9)V99 VALUE 0.
+           05 LINES-PER-PAGE PIC 9(3) VALUE 20.
+           05 LINE-COUNT PIC 9(3) VALUE 0.
+           05 PAGE-NUMBER PIC 9(3) VALUE 1.
+           05 COURSE-COUNT PIC 9(1) VALUE 0.
+           05 EOF-FLAG-COURSE PIC A(1).
+           05 SUB-2 PIC 9(3).
+           05 COURSE-TBL-COUNT PIC 9(3) VALUE 0.
+           05 COURSE-CODE-FOR-LOOKUP PIC X(7).
+           05 COURSE-NAME-FOUND PIC X(15).
+           05 STATUS-FIELD-PROG PIC X(2).
+           05 STATUS-FIELD-COURSE PIC X(2).
+           05 STATUS-FIELD-IN PIC X(2).
+           05 STATUS-FIELD-OUT PIC X(2).
+           05 STATUS-FIELD-PARM PIC X(2).
+           05 EOF-FLAG-PARM PIC X(1).
+           05 ABORT-FILE-NAME PIC X(20).
+           05 ABORT-STATUS PIC X(2).
+      * Copy the files which contain the structure of the program and
+      * course tables.
        COPY "./PROGRAM-TBL.DAT".
+       COPY "./COURSE-TBL.DAT".
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+       COPY "./FILE-PATHS.DAT".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        100-PRODUCE-STUDENT-REPORT.
            PERFORM 201-INITIALIZE.
-           PERFORM 202-CREAT-REPORT-RECORDS
-                   UNTIL EOF-FLAG = "Y" OR "y".
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+                                SORT-STUDENT-NUMBER
+               USING STUDENT-FILE-IN
+               OUTPUT PROCEDURE IS 202-CREAT-REPORT-RECORDS.
+           IF STATUS-FIELD-IN NOT = "00" AND STATUS-FIELD-IN NOT = "10"
+               MOVE "STUDENT-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-IN TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
            PERFORM 203-TERMINATE.
            STOP RUN.
 
        201-INITIALIZE.
+           PERFORM 000-LOAD-PARAMETERS.
            PERFORM 301-OPEN-FILES.
            PERFORM 302-LOAD-PROGRAM-TABLE VARYING
-                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > 20 OR
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-MAX OR
                   EOF-FLAG-PROG = "Y" OR "y".
-           PERFORM 303-READ-A-STUDENT-RECORD.
+           IF EOF-FLAG-PROG NOT = "Y" AND EOF-FLAG-PROG NOT = "y"
+               DISPLAY "WARNING: PROGRAM-TBL-MAX (" PROGRAM-TBL-MAX
+                   ") REACHED - PROGRAM-FILE-IN STILL HAS UNREAD "
+                   "ROWS. INCREASE PROGRAM-TBL-MAX IN PROGRAM-TBL.DAT."
+           END-IF.
+           PERFORM 302B-LOAD-COURSE-TABLE VARYING
+                  SUB-2 FROM 1 BY 1 UNTIL SUB-2 > COURSE-TBL-MAX OR
+                  EOF-FLAG-COURSE = "Y" OR "y".
            PERFORM 304-WRITE-REPORT-HEADER.
 
+      * 202-CREAT-REPORT-RECORDS is the SORT output procedure. It
+      * receives the student records back in PROGRAM-OF-STUDY order
+      * and writes a subtotal line at each program break.
        202-CREAT-REPORT-RECORDS.
-           MOVE "N" TO FOUND-FLAG.
-           PERFORM 305-SEARCH-PROGRAM-TABLE VARYING
-                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > 20 OR
-                  FOUND-FLAG = "Y" OR "y".
-           PERFORM 306-CALCULATE-COURSES-AVERAGE.
-           PERFORM 307-WRITE-A-REPORT-RECORD.
-           PERFORM 303-READ-A-STUDENT-RECORD.
+           MOVE "N" TO SORT-EOF-FLAG.
+           MOVE SPACES TO PRIOR-PROGRAM-OF-STUDY.
+           PERFORM 310-RETURN-SORTED-RECORD.
+           PERFORM 311-PROCESS-ONE-STUDENT
+                   UNTIL SORT-EOF-FLAG = "Y" OR "y".
+           IF PRIOR-PROGRAM-OF-STUDY NOT = SPACES
+               PERFORM 312-WRITE-PROGRAM-SUBTOTAL
+           END-IF.
+           PERFORM 315-WRITE-GRAND-TOTAL.
 
        203-TERMINATE.
            PERFORM 308-DISPLAY-AUDIT.
            PERFORM 309-CLOSE-FILES.
 
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "PROGRAM-FILE"
+                   MOVE PARM-VALUE TO FP-PROGRAM-FILE
+               WHEN "COURSE-FILE"
+                   MOVE PARM-VALUE TO FP-COURSE-FILE
+               WHEN "STUFILE3OUT-TXT"
+                   MOVE PARM-VALUE TO FP-STUFILE3OUT-TXT
+               WHEN "STUDENT-REPORT"
+                   MOVE PARM-VALUE TO FP-STUDENT-REPORT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
        301-OPEN-FILES.
-           OPEN INPUT STUDENT-FILE-IN PROGRAM-FILE-IN.
+           OPEN INPUT PROGRAM-FILE-IN.
+           IF STATUS-FIELD-PROG NOT = "00"
+               MOVE "PROGRAM-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-PROG TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN INPUT COURSE-FILE-IN.
+           IF STATUS-FIELD-COURSE NOT = "00"
+               MOVE "COURSE-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-COURSE TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
            OPEN OUTPUT STUDENT-REPORT-OUT.
+           IF STATUS-FIELD-OUT NOT = "00"
+               MOVE "STUDENT-REPORT-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-OUT TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
 
        302-LOAD-PROGRAM-TABLE.
            READ PROGRAM-FILE-IN AT END MOVE "Y" TO EOF-FLAG-PROG
               NOT AT END
                  MOVE PROGRAM-CODE-IN TO PROGRAM-CODE-TBL(SUB-1)
-                 MOVE PROGRAM-NAME-IN TO PROGRAM-NAME-TBL(SUB-1).
+                 MOVE PROGRAM-NAME-IN TO PROGRAM-NAME-TBL(SUB-1)
+                 ADD 1 TO PROGRAM-TBL-COUNT.
+           IF STATUS-FIELD-PROG NOT = "00" AND
+              STATUS-FIELD-PROG NOT = "10"
+               MOVE "PROGRAM-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-PROG TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
 
-       303-READ-A-STUDENT-RECORD.
-           READ STUDENT-FILE-IN AT END MOVE "Y" TO EOF-FLAG
-              NOT AT END ADD 1 TO READ-COUNTER.
+       302B-LOAD-COURSE-TABLE.
+           READ COURSE-FILE-IN AT END MOVE "Y" TO EOF-FLAG-COURSE
+              NOT AT END
+                 MOVE COURSE-CODE-IN TO COURSE-CODE-TBL(SUB-2)
+                 MOVE COURSE-NAME-IN TO COURSE-NAME-TBL(SUB-2)
+                 MOVE COURSE-CREDITS-IN TO COURSE-CREDITS-TBL(SUB-2)
+                 ADD 1 TO COURSE-TBL-COUNT.
 
        304-WRITE-REPORT-HEADER.
+           MOVE PAGE-NUMBER TO PAGE-NUMBER-OUT.
+           WRITE STUDNT-REPORT-RECORD-OUT FROM PAGE-HEADING-LINE.
            WRITE STUDNT-REPORT-RECORD-OUT FROM REPORT-HEADER.
            WRITE STUDNT-REPORT-RECORD-OUT FROM HEADER-LINE.
+           MOVE 0 TO LINE-COUNT.
 
        305-SEARCH-PROGRAM-TABLE.
            MOVE "N" TO FOUND-FLAG.
-               IF PROGRAM-OF-STUDY EQUAL PROGRAM-CODE-TBL(SUB-1)
+               IF SORT-PROGRAM-OF-STUDY EQUAL PROGRAM-CODE-TBL(SUB-1)
                    MOVE PROGRAM-NAME-TBL(SUB-1) TO PROGRAM-NAME-OUT
                    MOVE "Y" TO FOUND-FLAG
                END-IF.
 
+       305B-SEARCH-COURSE-TABLE.
+           MOVE "N" TO FOUND-FLAG.
+               IF COURSE-CODE-FOR-LOOKUP EQUAL COURSE-CODE-TBL(SUB-2)
+                   MOVE COURSE-NAME-TBL(SUB-2) TO COURSE-NAME-FOUND
+                   MOVE "Y" TO FOUND-FLAG
+               END-IF.
+
        306-CALCULATE-COURSES-AVERAGE.
-      *  Call an external function that calculate the average of five
-      *  courses.
+           MOVE 0 TO COURSE-COUNT.
+           IF SORT-COURSE-CODE-1 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-2 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-3 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-4 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF SORT-COURSE-CODE-5 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+      *  Call an external function that calculate the average of the
+      *  courses the student actually completed.
            CALL "./Project3_P3_Sub"
            USING STUDENT-AVERAGE-OUT,
-               COURSE-AVERAGE-1,COURSE-AVERAGE-2,COURSE-AVERAGE-3,
-               COURSE-AVERAGE-4,COURSE-AVERAGE-5.
+               SORT-COURSE-AVERAGE-1,SORT-COURSE-AVERAGE-2,
+               SORT-COURSE-AVERAGE-3,SORT-COURSE-AVERAGE-4,
+               SORT-COURSE-AVERAGE-5,COURSE-COUNT.
 
        307-WRITE-A-REPORT-RECORD.
-           MOVE STUDENT-NAME TO STUDENT-NAME-OUT.
-           MOVE TUITION-OWED TO TUITION-OWED-OUT.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               ADD 1 TO PAGE-NUMBER
+               PERFORM 304-WRITE-REPORT-HEADER
+           END-IF.
+           MOVE SORT-STUDENT-NAME TO STUDENT-NAME-OUT.
+           MOVE SORT-TUITION-OWED TO TUITION-OWED-OUT.
+           MOVE SORT-COURSE-CODE-1 TO CD1-CODE.
+           MOVE SORT-COURSE-AVERAGE-1 TO CD1-AVG.
+           MOVE SORT-COURSE-CODE-1 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD1-NAME.
+           MOVE SORT-COURSE-CODE-2 TO CD2-CODE.
+           MOVE SORT-COURSE-AVERAGE-2 TO CD2-AVG.
+           MOVE SORT-COURSE-CODE-2 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD2-NAME.
+           MOVE SORT-COURSE-CODE-3 TO CD3-CODE.
+           MOVE SORT-COURSE-AVERAGE-3 TO CD3-AVG.
+           MOVE SORT-COURSE-CODE-3 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD3-NAME.
+           MOVE SORT-COURSE-CODE-4 TO CD4-CODE.
+           MOVE SORT-COURSE-AVERAGE-4 TO CD4-AVG.
+           MOVE SORT-COURSE-CODE-4 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD4-NAME.
+           MOVE SORT-COURSE-CODE-5 TO CD5-CODE.
+           MOVE SORT-COURSE-AVERAGE-5 TO CD5-AVG.
+           MOVE SORT-COURSE-CODE-5 TO COURSE-CODE-FOR-LOOKUP.
+           PERFORM 307B-LOOKUP-ONE-COURSE.
+           MOVE COURSE-NAME-FOUND TO CD5-NAME.
            WRITE STUDNT-REPORT-RECORD-OUT
                  FROM STUDENT-REPROT-RECORD.
                  ADD 1 TO WRITE-COUNTER.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO GRAND-TOTAL-STUDENTS.
+           ADD SORT-TUITION-OWED TO GRAND-TOTAL-TUITION.
+
+       307B-LOOKUP-ONE-COURSE.
+           IF COURSE-CODE-FOR-LOOKUP = SPACES
+               MOVE SPACES TO COURSE-NAME-FOUND
+           ELSE
+               MOVE "N" TO FOUND-FLAG
+               MOVE "UNKNOWN COURSE" TO COURSE-NAME-FOUND
+               PERFORM 305B-SEARCH-COURSE-TABLE VARYING
+                      SUB-2 FROM 1 BY 1 UNTIL SUB-2 > COURSE-TBL-COUNT
+                      OR FOUND-FLAG = "Y" OR "y"
+           END-IF.
 
        308-DISPLAY-AUDIT.
            DISPLAY "THE NUMBER OF STUDENT RECORDS READ: " READ-COUNTER.
@@ -160,8 +481,50 @@
                 WRITE-COUNTER.
 
        309-CLOSE-FILES.
-           CLOSE STUDENT-FILE-IN.
            CLOSE PROGRAM-FILE-IN.
+           CLOSE COURSE-FILE-IN.
            CLOSE STUDENT-REPORT-OUT.
 
+       310-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE AT END MOVE "Y" TO SORT-EOF-FLAG
+              NOT AT END ADD 1 TO READ-COUNTER.
+
+       311-PROCESS-ONE-STUDENT.
+           IF PRIOR-PROGRAM-OF-STUDY NOT = SPACES AND
+              PRIOR-PROGRAM-OF-STUDY NOT = SORT-PROGRAM-OF-STUDY
+               PERFORM 312-WRITE-PROGRAM-SUBTOTAL
+           END-IF.
+           MOVE SORT-PROGRAM-OF-STUDY TO PRIOR-PROGRAM-OF-STUDY.
+           ADD SORT-TUITION-OWED TO PROGRAM-TUITION-SUBTOTAL.
+           ADD 1 TO PROGRAM-STUDENT-SUBTOTAL.
+           MOVE "N" TO FOUND-FLAG.
+           MOVE "UNKNOWN PROGRAM" TO PROGRAM-NAME-OUT.
+           PERFORM 305-SEARCH-PROGRAM-TABLE VARYING
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-COUNT OR
+                  FOUND-FLAG = "Y" OR "y".
+           MOVE PROGRAM-NAME-OUT TO PROGRAM-NAME-FOR-SUBTOTAL.
+           PERFORM 306-CALCULATE-COURSES-AVERAGE.
+           PERFORM 307-WRITE-A-REPORT-RECORD.
+           PERFORM 310-RETURN-SORTED-RECORD.
+
+       312-WRITE-PROGRAM-SUBTOTAL.
+           MOVE PROGRAM-NAME-FOR-SUBTOTAL TO SUBTOTAL-PROGRAM-OUT.
+           MOVE PROGRAM-STUDENT-SUBTOTAL TO SUBTOTAL-COUNT-OUT.
+           MOVE PROGRAM-TUITION-SUBTOTAL TO SUBTOTAL-TUITION-OUT.
+           WRITE STUDNT-REPORT-RECORD-OUT FROM PROGRAM-SUBTOTAL-LINE.
+           ADD 1 TO LINE-COUNT.
+           MOVE 0 TO PROGRAM-STUDENT-SUBTOTAL.
+           MOVE 0 TO PROGRAM-TUITION-SUBTOTAL.
+
+       315-WRITE-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-STUDENTS TO GRAND-TOTAL-COUNT-OUT.
+           MOVE GRAND-TOTAL-TUITION TO GRAND-TOTAL-TUITION-OUT.
+           WRITE STUDNT-REPORT-RECORD-OUT FROM HEADER-LINE.
+           WRITE STUDNT-REPORT-RECORD-OUT FROM GRAND-TOTAL-LINE.
+
+       900-ABORT-RUN.
+           DISPLAY "FILE ERROR ON " ABORT-FILE-NAME
+                " - STATUS: " ABORT-STATUS.
+           STOP RUN.
+
        END PROGRAM PROJECT3-P3.
