@@ -0,0 +1,340 @@
+      ******************************************************************
+      * Author:Jiebo Peng(040918844)
+      * Date: August 09, 2026
+      * Purpose:Screen-driven maintenance of the PROGRAM.TXT program-of-
+      * study table (add/change/delete), validating that a new code
+      * isn't a duplicate and that a code still assigned to students in
+      * STUFILE3OUT isn't deleted out from under them.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT3-P7.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
+
+           SELECT PROGRAM-FILE-IN ASSIGN TO DYNAMIC FP-PROGRAM-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-IN.
+
+           SELECT PROGRAM-FILE-OUT ASSIGN TO DYNAMIC FP-PROGRAM-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-OUT.
+
+           SELECT STUDENT-FILE-CHECK
+               ASSIGN TO DYNAMIC FP-STUFILE3OUT-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER-CHK
+               ALTERNATE RECORD KEY IS PROGRAM-OF-STUDY-CHK
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD-CHK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROGRAM-FILE-IN.
+       01 PROGRAM-RECORD-IN.
+           05 PROGRAM-CODE-IN PIC X(5).
+           05 PROGRAM-X-IN PIC X(1).
+           05 PROGRAM-NAME-IN PIC X(20).
+
+       FD PROGRAM-FILE-OUT.
+       01 PROGRAM-RECORD-OUT.
+           05 PROGRAM-CODE-OUT PIC X(5).
+           05 PROGRAM-X-OUT PIC X(1) VALUE SPACE.
+           05 PROGRAM-NAME-OUT PIC X(20).
+
+       FD STUDENT-FILE-CHECK.
+       01 STUDENT-RECORD-CHK.
+           05 STUDENT-NUMBER-CHK PIC 9(6).
+           05 TUITION-OWED-CHK PIC 9(4)V99.
+           05 STUDENT-NAME-CHK PIC X(40).
+           05 PROGRAM-OF-STUDY-CHK PIC X(5).
+           05 COURSE-CODE-1-CHK PIC X(7).
+           05 COURSE-AVERAGE-1-CHK PIC 9(3).
+           05 COURSE-CODE-2-CHK PIC X(7).
+           05 COURSE-AVERAGE-2-CHK PIC 9(3).
+           05 COURSE-CODE-3-CHK PIC X(7).
+           05 COURSE-AVERAGE-3-CHK PIC 9(3).
+           05 COURSE-CODE-4-CHK PIC X(7).
+           05 COURSE-AVERAGE-4-CHK PIC 9(3).
+           05 COURSE-CODE-5-CHK PIC X(7).
+           05 COURSE-AVERAGE-5-CHK PIC 9(3).
+
+       FD PARAMETER-FILE.
+       01 PARAMETER-RECORD.
+           05 PARM-KEY PIC X(20).
+           05 PARM-SEP PIC X(1).
+           05 PARM-VALUE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STATUS-FIELD-PARM PIC X(2).
+           05 STATUS-FIELD-IN PIC X(2).
+           05 STATUS-FIELD-OUT PIC X(2).
+           05 STATUS-FIELD-CHK PIC X(2).
+           05 EOF-FLAG-PARM PIC X(1).
+           05 EOF-FLAG-IN PIC X(1).
+           05 ABORT-FILE-NAME PIC X(20).
+           05 ABORT-STATUS PIC X(2).
+           05 MENU-CHOICE PIC X VALUE SPACE.
+           05 PROGRAM-CODE-INPUT PIC X(5).
+           05 PROGRAM-NAME-INPUT PIC X(20).
+           05 SUB-1 PIC 9(3).
+           05 PROGRAM-TBL-COUNT PIC 9(3) VALUE 0.
+           05 FOUND-FLAG PIC X(1).
+           05 FOUND-SUB PIC 9(3).
+           05 DUPLICATE-FLG PIC X(1).
+           05 IN-USE-FLG PIC X(1).
+           05 DELETE-CONFIRM-FLG PIC X(1).
+      * Copy the file which contains the structure of the program table.
+       COPY "./PROGRAM-TBL.DAT".
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+       COPY "./FILE-PATHS.DAT".
+
+       SCREEN SECTION.
+       01 MENU-SCREEN.
+           05 VALUE "PROGRAM TABLE MAINTENANCE" BLANK SCREEN
+               LINE 1 COL 28.
+           05 VALUE "(A)DD, (C)HANGE, (D)ELETE, OR (X) TO EXIT"
+               LINE 3 COL 5.
+           05 MENU-CHOICE-INPUT LINE 3 COL 50
+               PIC X TO MENU-CHOICE.
+
+       01 CODE-INPUT-SCREEN.
+           05 VALUE "PROGRAM CODE" BLANK SCREEN LINE 1 COL 30.
+           05 CODE-INPUT LINE 3 COL 5
+               PIC X(5) TO PROGRAM-CODE-INPUT.
+
+       01 ADD-DETAIL-SCREEN.
+           05 VALUE "ADD PROGRAM" BLANK SCREEN LINE 1 COL 30.
+           05 VALUE "PROGRAM CODE" LINE 3 COL 5.
+           05 ADD-CODE-OUTPUT LINE 3 COL 25
+               PIC X(5) FROM PROGRAM-CODE-INPUT.
+           05 VALUE "PROGRAM NAME" LINE 5 COL 5.
+           05 ADD-NAME-INPUT LINE 5 COL 25
+               PIC X(20) TO PROGRAM-NAME-INPUT.
+
+       01 CHANGE-DETAIL-SCREEN.
+           05 VALUE "CHANGE PROGRAM" BLANK SCREEN LINE 1 COL 30.
+           05 VALUE "PROGRAM CODE" LINE 3 COL 5.
+           05 CHANGE-CODE-OUTPUT LINE 3 COL 25
+               PIC X(5) FROM PROGRAM-CODE-INPUT.
+           05 VALUE "PROGRAM NAME" LINE 5 COL 5.
+           05 CHANGE-NAME-SCREEN LINE 5 COL 25
+               PIC X(20) TO PROGRAM-NAME-INPUT
+                   FROM PROGRAM-NAME-INPUT.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       100-MAINTAIN-PROGRAM-TABLE.
+           PERFORM 201-INITIALIZE.
+           PERFORM 202-PROCESS-MENU
+               UNTIL MENU-CHOICE = 'X' OR 'x'.
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+       201-INITIALIZE.
+           PERFORM 000-LOAD-PARAMETERS.
+           PERFORM 301-OPEN-INPUT-FILES.
+           PERFORM 302-LOAD-PROGRAM-TABLE VARYING
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-MAX OR
+                  EOF-FLAG-IN = "Y" OR "y".
+           CLOSE PROGRAM-FILE-IN.
+
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "PROGRAM-FILE"
+                   MOVE PARM-VALUE TO FP-PROGRAM-FILE
+               WHEN "STUFILE3OUT-TXT"
+                   MOVE PARM-VALUE TO FP-STUFILE3OUT-TXT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       301-OPEN-INPUT-FILES.
+           OPEN INPUT PROGRAM-FILE-IN.
+           IF STATUS-FIELD-IN NOT = "00"
+               MOVE "PROGRAM-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-IN TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN INPUT STUDENT-FILE-CHECK.
+           IF STATUS-FIELD-CHK NOT = "00"
+               MOVE "STUDENT-FILE-CHECK" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-CHK TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       302-LOAD-PROGRAM-TABLE.
+           READ PROGRAM-FILE-IN AT END MOVE "Y" TO EOF-FLAG-IN
+              NOT AT END
+                 MOVE PROGRAM-CODE-IN TO PROGRAM-CODE-TBL(SUB-1)
+                 MOVE PROGRAM-NAME-IN TO PROGRAM-NAME-TBL(SUB-1)
+                 ADD 1 TO PROGRAM-TBL-COUNT.
+
+       202-PROCESS-MENU.
+           DISPLAY MENU-SCREEN.
+           ACCEPT MENU-SCREEN.
+           EVALUATE MENU-CHOICE
+               WHEN 'A' WHEN 'a'
+                   PERFORM 310-ADD-PROGRAM
+               WHEN 'C' WHEN 'c'
+                   PERFORM 320-CHANGE-PROGRAM
+               WHEN 'D' WHEN 'd'
+                   PERFORM 330-DELETE-PROGRAM
+               WHEN 'X' WHEN 'x'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+           END-EVALUATE.
+
+       203-TERMINATE.
+           PERFORM 350-SAVE-PROGRAM-TABLE.
+           CLOSE STUDENT-FILE-CHECK.
+
+       305-SEARCH-PROGRAM-TABLE.
+           MOVE "N" TO FOUND-FLAG.
+               IF PROGRAM-CODE-INPUT EQUAL PROGRAM-CODE-TBL(SUB-1)
+                   MOVE "Y" TO FOUND-FLAG
+                   MOVE SUB-1 TO FOUND-SUB
+               END-IF.
+
+      * ADD: reject a code already in the table, otherwise append a
+      * new entry.
+       310-ADD-PROGRAM.
+           DISPLAY CODE-INPUT-SCREEN.
+           ACCEPT CODE-INPUT-SCREEN.
+           PERFORM 305-SEARCH-PROGRAM-TABLE VARYING
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-COUNT
+                  OR FOUND-FLAG = "Y" OR "y".
+           IF FOUND-FLAG = "Y"
+               DISPLAY "PROGRAM CODE ALREADY EXISTS - NOT ADDED"
+           ELSE
+               IF PROGRAM-TBL-COUNT >= PROGRAM-TBL-MAX
+                   DISPLAY "PROGRAM TABLE IS FULL - NOT ADDED"
+               ELSE
+                   DISPLAY ADD-DETAIL-SCREEN
+                   ACCEPT ADD-DETAIL-SCREEN
+                   ADD 1 TO PROGRAM-TBL-COUNT
+                   MOVE PROGRAM-CODE-INPUT
+                       TO PROGRAM-CODE-TBL(PROGRAM-TBL-COUNT)
+                   MOVE PROGRAM-NAME-INPUT
+                       TO PROGRAM-NAME-TBL(PROGRAM-TBL-COUNT)
+                   DISPLAY "PROGRAM ADDED"
+               END-IF
+           END-IF.
+
+      * CHANGE: only the name can be changed, the code stays the key.
+       320-CHANGE-PROGRAM.
+           DISPLAY CODE-INPUT-SCREEN.
+           ACCEPT CODE-INPUT-SCREEN.
+           PERFORM 305-SEARCH-PROGRAM-TABLE VARYING
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-COUNT
+                  OR FOUND-FLAG = "Y" OR "y".
+           IF FOUND-FLAG NOT = "Y"
+               DISPLAY "PROGRAM CODE NOT FOUND"
+           ELSE
+               MOVE PROGRAM-NAME-TBL(FOUND-SUB) TO PROGRAM-NAME-INPUT
+               DISPLAY CHANGE-DETAIL-SCREEN
+               ACCEPT CHANGE-DETAIL-SCREEN
+               MOVE PROGRAM-NAME-INPUT TO PROGRAM-NAME-TBL(FOUND-SUB)
+               DISPLAY "PROGRAM CHANGED"
+           END-IF.
+
+      * DELETE: refuse if any student in STUFILE3OUT is still assigned
+      * to this program code, otherwise confirm and remove the entry.
+       330-DELETE-PROGRAM.
+           DISPLAY CODE-INPUT-SCREEN.
+           ACCEPT CODE-INPUT-SCREEN.
+           PERFORM 305-SEARCH-PROGRAM-TABLE VARYING
+                  SUB-1 FROM 1 BY 1 UNTIL SUB-1 > PROGRAM-TBL-COUNT
+                  OR FOUND-FLAG = "Y" OR "y".
+           IF FOUND-FLAG NOT = "Y"
+               DISPLAY "PROGRAM CODE NOT FOUND"
+           ELSE
+               PERFORM 332-CHECK-PROGRAM-IN-USE
+               IF IN-USE-FLG = "Y"
+                   DISPLAY "PROGRAM CODE IS IN USE BY ONE OR MORE "
+                           "STUDENTS - NOT DELETED"
+               ELSE
+                   DISPLAY "CONFIRM DELETE OF PROGRAM "
+                           PROGRAM-CODE-INPUT " (Y/N)"
+                   ACCEPT DELETE-CONFIRM-FLG
+                   IF DELETE-CONFIRM-FLG = "Y" OR "y"
+                       PERFORM 333-REMOVE-TABLE-ENTRY
+                       DISPLAY "PROGRAM DELETED"
+                   ELSE
+                       DISPLAY "DELETE CANCELLED"
+                   END-IF
+               END-IF
+           END-IF.
+
+       332-CHECK-PROGRAM-IN-USE.
+           MOVE PROGRAM-CODE-INPUT TO PROGRAM-OF-STUDY-CHK.
+           MOVE "N" TO IN-USE-FLG.
+           START STUDENT-FILE-CHECK KEY IS EQUAL TO PROGRAM-OF-STUDY-CHK
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO IN-USE-FLG
+           END-START.
+
+      * Shift every entry after the deleted one up by one slot.
+       333-REMOVE-TABLE-ENTRY.
+           PERFORM 334-SHIFT-ONE-ENTRY-UP VARYING SUB-1
+               FROM FOUND-SUB BY 1 UNTIL SUB-1 >= PROGRAM-TBL-COUNT.
+           SUBTRACT 1 FROM PROGRAM-TBL-COUNT.
+
+       334-SHIFT-ONE-ENTRY-UP.
+           MOVE PROGRAM-CODE-TBL(SUB-1 + 1) TO PROGRAM-CODE-TBL(SUB-1).
+           MOVE PROGRAM-NAME-TBL(SUB-1 + 1) TO PROGRAM-NAME-TBL(SUB-1).
+
+      * Rewrite PROGRAM.TXT from the in-memory table so the change is
+      * durable for the next run of every other program that reads it.
+       350-SAVE-PROGRAM-TABLE.
+           OPEN OUTPUT PROGRAM-FILE-OUT.
+           IF STATUS-FIELD-OUT NOT = "00"
+               MOVE "PROGRAM-FILE-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-OUT TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           PERFORM 351-WRITE-ONE-ENTRY VARYING SUB-1 FROM 1 BY 1
+               UNTIL SUB-1 > PROGRAM-TBL-COUNT.
+           CLOSE PROGRAM-FILE-OUT.
+
+       351-WRITE-ONE-ENTRY.
+           MOVE PROGRAM-CODE-TBL(SUB-1) TO PROGRAM-CODE-OUT.
+           MOVE PROGRAM-NAME-TBL(SUB-1) TO PROGRAM-NAME-OUT.
+           WRITE PROGRAM-RECORD-OUT.
+
+       900-ABORT-RUN.
+           DISPLAY "FILE ERROR ON " ABORT-FILE-NAME
+                " - STATUS: " ABORT-STATUS.
+           STOP RUN.
+
+       END PROGRAM PROJECT3-P7.
