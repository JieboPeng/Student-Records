@@ -0,0 +1,322 @@
+      ******************************************************************
+      * Author:Jiebo Peng(040918844)
+      * Date: August 09, 2026
+      * Purpose:Post a batch of tuition payments from a transaction
+      * file against the indexed student file, producing a posting
+      * report of what was applied and a no-match list of transactions
+      * whose student number isn't on file.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Original version.
+      * Aug 09, 2026 - JP - File paths are no longer hardcoded in the
+      *                     SELECT clauses. They now default to the old
+      *                     literals (see FILE-PATHS.DAT) and can be
+      *                     overridden by C:\STUPARAM.TXT - see
+      *                     000-LOAD-PARAMETERS.
+      * Aug 09, 2026 - JP - Added an alternate index on PROGRAM-OF-STUDY
+      *                     (duplicates allowed), matching the one now
+      *                     defined on STUFILE3OUT by PROJECT3-1.
+      * Aug 09, 2026 - JP - Fixed SELECT/parameter override to point at
+      *                     FP-STUFILE3OUT-TXT, the file PROJECT3-1 and
+      *                     Project3-p2 actually maintain (the old
+      *                     FP-STUFILE3OUT-DAT field is never written
+      *                     by anything, so postings were being applied
+      *                     to an empty file). Added FILE STATUS clauses
+      *                     to the remaining files and a 900-ABORT-RUN
+      *                     paragraph, and actually check STATUS-FIELD
+      *                     after each OPEN now instead of just
+      *                     declaring it against STUDENT-FILE-IO.
+      * Aug 09, 2026 - JP - An overpayment is now rejected to the
+      *                     no-match/reject report, the same as the
+      *                     online payment screen in Project3-p2, rather
+      *                     than silently applying a capped partial
+      *                     payment with no record of the shortfall.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT3-P6.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
+
+           SELECT PAYMENT-TRANS-FILE-IN
+               ASSIGN TO DYNAMIC FP-PAYMENT-TRANS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-TRANS.
+
+           SELECT STUDENT-FILE-IO ASSIGN TO DYNAMIC FP-STUFILE3OUT-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS PROGRAM-OF-STUDY
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD.
+
+           SELECT POSTING-REPORT-OUT
+               ASSIGN TO DYNAMIC FP-PAYMENT-POSTING
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-POST.
+
+           SELECT NOMATCH-REPORT-OUT
+               ASSIGN TO DYNAMIC FP-PAYMENT-NOMATCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-NOMATCH.
+
+           SELECT PAYMENT-LOG-FILE
+               ASSIGN TO DYNAMIC FP-PAYMENT-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYMENT-TRANS-FILE-IN.
+       01 PAYMENT-TRANS-RECORD.
+           05 TRANS-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(1).
+           05 TRANS-PAYMENT-AMOUNT PIC 9(4)V99.
+
+       FD STUDENT-FILE-IO.
+       01 STUDENT-RECORD-IO.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(4)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           05 COURSE-CODE-1 PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2 PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3 PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4 PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5 PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
+
+       FD POSTING-REPORT-OUT.
+       01 POSTING-RECORD-OUT PIC X(100).
+
+       FD NOMATCH-REPORT-OUT.
+       01 NOMATCH-RECORD-OUT PIC X(60).
+
+       FD PAYMENT-LOG-FILE.
+       01 PAYMENT-LOG-RECORD.
+           05 LOG-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-OLD-BALANCE PIC 9(4)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-PAYMENT-AMOUNT PIC 9(4)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-NEW-BALANCE PIC 9(4)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-TRANSACTION-DATE PIC 9(8).
+
+       FD PARAMETER-FILE.
+       01 PARAMETER-RECORD.
+           05 PARM-KEY PIC X(20).
+           05 PARM-SEP PIC X(1).
+           05 PARM-VALUE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 POSTING-DETAIL-LINE.
+           05 POST-STUDENT-NUMBER-OUT PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 POST-STUDENT-NAME-OUT PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE "OLD:".
+           05 POST-OLD-BALANCE-OUT PIC Z,ZZ9.99.
+           05 FILLER PIC X(5) VALUE " PMT:".
+           05 POST-PAYMENT-OUT PIC Z,ZZ9.99.
+           05 FILLER PIC X(5) VALUE " NEW:".
+           05 POST-NEW-BALANCE-OUT PIC Z,ZZ9.99.
+
+       01 NOMATCH-DETAIL-LINE.
+           05 NOMATCH-STUDENT-NUMBER-OUT PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 REJECT-REASON-OUT PIC X(30).
+
+       01 CONTROL-FIELDS.
+           05 STATUS-FIELD PIC X(2).
+           05 STATUS-FIELD-TRANS PIC X(2).
+           05 STATUS-FIELD-POST PIC X(2).
+           05 STATUS-FIELD-NOMATCH PIC X(2).
+           05 STATUS-FIELD-LOG PIC X(2).
+           05 EOF-FLAG-TRANS PIC X(1).
+           05 STUDENT-FOUND-FLAG PIC X(1).
+           05 READ-COUNTER PIC 9(5) VALUE 0.
+           05 POSTED-COUNTER PIC 9(5) VALUE 0.
+           05 NOMATCH-COUNTER PIC 9(5) VALUE 0.
+           05 OLD-BALANCE-WS PIC 9(4)V99.
+           05 APPLIED-PAYMENT-WS PIC 9(4)V99.
+           05 REJECT-REASON-WS PIC X(30).
+           05 STATUS-FIELD-PARM PIC X(2).
+           05 EOF-FLAG-PARM PIC X(1).
+           05 ABORT-FILE-NAME PIC X(20).
+           05 ABORT-STATUS PIC X(2).
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+       COPY "./FILE-PATHS.DAT".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       100-PROCESS-PAYMENTS.
+           PERFORM 201-INITIALIZE.
+           PERFORM 202-PROCESS-ONE-TRANSACTION
+                   UNTIL EOF-FLAG-TRANS = "Y" OR "y".
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+       201-INITIALIZE.
+           PERFORM 000-LOAD-PARAMETERS.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 303-READ-TRANSACTION.
+
+       202-PROCESS-ONE-TRANSACTION.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT-FILE-IO
+               INVALID KEY MOVE "N" TO STUDENT-FOUND-FLAG
+               NOT INVALID KEY MOVE "Y" TO STUDENT-FOUND-FLAG
+           END-READ.
+           IF STUDENT-FOUND-FLAG = "Y"
+               IF TRANS-PAYMENT-AMOUNT > TUITION-OWED
+                   MOVE "PAYMENT EXCEEDS TUITION OWED" TO
+                       REJECT-REASON-WS
+                   PERFORM 305-WRITE-NOMATCH
+               ELSE
+                   PERFORM 304-POST-PAYMENT
+               END-IF
+           ELSE
+               MOVE "NO MATCHING STUDENT ON FILE" TO REJECT-REASON-WS
+               PERFORM 305-WRITE-NOMATCH
+           END-IF.
+           PERFORM 303-READ-TRANSACTION.
+
+       203-TERMINATE.
+           PERFORM 308-DISPLAY-AUDIT.
+           PERFORM 309-CLOSE-FILES.
+
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "PAYMENT-TRANS"
+                   MOVE PARM-VALUE TO FP-PAYMENT-TRANS
+               WHEN "STUFILE3OUT-TXT"
+                   MOVE PARM-VALUE TO FP-STUFILE3OUT-TXT
+               WHEN "PAYMENT-POSTING"
+                   MOVE PARM-VALUE TO FP-PAYMENT-POSTING
+               WHEN "PAYMENT-NOMATCH"
+                   MOVE PARM-VALUE TO FP-PAYMENT-NOMATCH
+               WHEN "PAYMENT-LOG"
+                   MOVE PARM-VALUE TO FP-PAYMENT-LOG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       301-OPEN-FILES.
+           OPEN INPUT PAYMENT-TRANS-FILE-IN.
+           IF STATUS-FIELD-TRANS NOT = "00"
+               MOVE "PAYMENT-TRANS-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-TRANS TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN I-O STUDENT-FILE-IO.
+           IF STATUS-FIELD NOT = "00"
+               MOVE "STUDENT-FILE-IO" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT POSTING-REPORT-OUT.
+           IF STATUS-FIELD-POST NOT = "00"
+               MOVE "POSTING-REPORT-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-POST TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT NOMATCH-REPORT-OUT.
+           IF STATUS-FIELD-NOMATCH NOT = "00"
+               MOVE "NOMATCH-REPORT-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-NOMATCH TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN EXTEND PAYMENT-LOG-FILE.
+           IF STATUS-FIELD-LOG NOT = "00"
+               MOVE "PAYMENT-LOG-FILE" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-LOG TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       303-READ-TRANSACTION.
+           READ PAYMENT-TRANS-FILE-IN AT END MOVE "Y" TO EOF-FLAG-TRANS
+              NOT AT END ADD 1 TO READ-COUNTER.
+
+       304-POST-PAYMENT.
+           MOVE TUITION-OWED TO OLD-BALANCE-WS.
+           MOVE TRANS-PAYMENT-AMOUNT TO APPLIED-PAYMENT-WS.
+           SUBTRACT APPLIED-PAYMENT-WS FROM TUITION-OWED.
+           REWRITE STUDENT-RECORD-IO
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED FOR STUDENT " STUDENT-NUMBER
+               NOT INVALID KEY
+                   PERFORM 306-WRITE-POSTING-RECORD
+                   PERFORM 307-LOG-PAYMENT-TRANSACTION
+                   ADD 1 TO POSTED-COUNTER
+           END-REWRITE.
+
+       305-WRITE-NOMATCH.
+           MOVE TRANS-STUDENT-NUMBER TO NOMATCH-STUDENT-NUMBER-OUT.
+           MOVE REJECT-REASON-WS TO REJECT-REASON-OUT.
+           WRITE NOMATCH-RECORD-OUT FROM NOMATCH-DETAIL-LINE.
+           ADD 1 TO NOMATCH-COUNTER.
+
+       306-WRITE-POSTING-RECORD.
+           MOVE STUDENT-NUMBER TO POST-STUDENT-NUMBER-OUT.
+           MOVE STUDENT-NAME TO POST-STUDENT-NAME-OUT.
+           MOVE OLD-BALANCE-WS TO POST-OLD-BALANCE-OUT.
+           MOVE APPLIED-PAYMENT-WS TO POST-PAYMENT-OUT.
+           MOVE TUITION-OWED TO POST-NEW-BALANCE-OUT.
+           WRITE POSTING-RECORD-OUT FROM POSTING-DETAIL-LINE.
+
+       307-LOG-PAYMENT-TRANSACTION.
+           MOVE STUDENT-NUMBER TO LOG-STUDENT-NUMBER.
+           MOVE OLD-BALANCE-WS TO LOG-OLD-BALANCE.
+           MOVE APPLIED-PAYMENT-WS TO LOG-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED TO LOG-NEW-BALANCE.
+           ACCEPT LOG-TRANSACTION-DATE FROM DATE YYYYMMDD.
+           WRITE PAYMENT-LOG-RECORD.
+
+       308-DISPLAY-AUDIT.
+           DISPLAY "THE NUMBER OF TRANSACTIONS READ: " READ-COUNTER.
+           DISPLAY "THE NUMBER OF PAYMENTS POSTED: " POSTED-COUNTER.
+           DISPLAY "THE NUMBER OF TRANSACTIONS REJECTED: "
+                NOMATCH-COUNTER.
+
+       309-CLOSE-FILES.
+           CLOSE PAYMENT-TRANS-FILE-IN.
+           CLOSE STUDENT-FILE-IO.
+           CLOSE POSTING-REPORT-OUT.
+           CLOSE NOMATCH-REPORT-OUT.
+           CLOSE PAYMENT-LOG-FILE.
+
+       900-ABORT-RUN.
+           DISPLAY "FILE ERROR ON " ABORT-FILE-NAME
+                " - STATUS: " ABORT-STATUS.
+           STOP RUN.
+
+       END PROGRAM PROJECT3-P6.
