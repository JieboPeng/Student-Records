@@ -3,19 +3,54 @@
       * Date: August 05, 2023
       * Purpose:Convert sequential student file into indexed sequential student file
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Rejected records (duplicate STUDENT-NUMBER-OUT
+      *                     on the WRITE) are now written to a reject
+      *                     file along with the FILE STATUS value instead
+      *                     of just being DISPLAYed and lost.
+      * Aug 09, 2026 - JP - Added READ-COUNTER/WRITE-COUNTER, displayed
+      *                     at 203-TERMINAL-FILE, matching PROJECT3-P3's
+      *                     audit display.
+      * Aug 09, 2026 - JP - Check FILE STATUS after every OPEN and READ,
+      *                     not just on WRITE, and abort with a message
+      *                     if any of them come back bad.
+      * Aug 09, 2026 - JP - Back up the existing STUFILE3OUT under a
+      *                     date-stamped name before OPEN OUTPUT
+      *                     truncates it, so a bad conversion run can
+      *                     be recovered from.
+      * Aug 09, 2026 - JP - File paths are no longer hardcoded in the
+      *                     SELECT clauses. They now default to the old
+      *                     literals (see FILE-PATHS.DAT) and can be
+      *                     overridden by C:\STUPARAM.TXT - see
+      *                     000-LOAD-PARAMETERS.
+      * Aug 09, 2026 - JP - Added an alternate index on
+      *                     PROGRAM-OF-STUDY-OUT (duplicates allowed) so
+      *                     downstream reports can START/READ STUFILE3OUT
+      *                     by program directly.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT3-1.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-FILE-IN ASSIGN TO "C:\STUFILE3.TXT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT STUDENT-FILE-OUT ASSIGN TO "C:\STUFILE3OUT.TXT"
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
+           SELECT STUDENT-FILE-IN ASSIGN TO DYNAMIC FP-STUFILE3-IN
+           ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-IN.
+           SELECT STUDENT-FILE-OUT ASSIGN TO DYNAMIC FP-STUFILE3OUT-TXT
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS STUDENT-NUMBER-OUT
+               ALTERNATE RECORD KEY IS PROGRAM-OF-STUDY-OUT
+                   WITH DUPLICATES
                FILE STATUS IS STATUS-FIELD.
+           SELECT STUDENT-FILE-REJECTS
+               ASSIGN TO DYNAMIC FP-STUFILE3-REJECTS
+           ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-REJECTS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -53,10 +88,35 @@
                05 COURSE-CODE5-OUT PIC X(7).
                05 COURSE-AVERAGE5-OUT PIC 9(3).
 
+       FD  STUDENT-FILE-REJECTS.
+           01 STUDENT-REJECT-RECORD.
+               05 STUDENT-REJECT-STATUS PIC X(2).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 STUDENT-REJECT-DETAIL PIC X(107).
+
+       FD  PARAMETER-FILE.
+           01 PARAMETER-RECORD.
+               05 PARM-KEY PIC X(20).
+               05 PARM-SEP PIC X(1).
+               05 PARM-VALUE PIC X(60).
 
        WORKING-STORAGE SECTION.
            01 EOF-FLAG PIC X(3).
            01 STATUS-FIELD PIC X(2).
+           01 STATUS-FIELD-IN PIC X(2).
+           01 STATUS-FIELD-REJECTS PIC X(2).
+           01 STATUS-FIELD-PARM PIC X(2).
+           01 EOF-FLAG-PARM PIC X(1).
+           01 ABORT-FILE-NAME PIC X(20).
+           01 ABORT-STATUS PIC X(2).
+           01 REJECT-COUNTER PIC 9(5) VALUE 0.
+           01 READ-COUNTER PIC 9(5) VALUE 0.
+           01 WRITE-COUNTER PIC 9(5) VALUE 0.
+           01 BACKUP-DATE PIC 9(8).
+           01 BACKUP-FILE-NAME PIC X(40).
+           01 BACKUP-COMMAND PIC X(80).
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+           COPY "./FILE-PATHS.DAT".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -67,17 +127,92 @@
            STOP RUN.
 
        201-INITIAL-FILE.
+           PERFORM 000-LOAD-PARAMETERS.
            PERFORM 301-OPEN-FILES.
            PERFORM 302-READ-FILE.
 
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "STUFILE3-IN"
+                   MOVE PARM-VALUE TO FP-STUFILE3-IN
+               WHEN "STUFILE3OUT-TXT"
+                   MOVE PARM-VALUE TO FP-STUFILE3OUT-TXT
+               WHEN "STUFILE3-REJECTS"
+                   MOVE PARM-VALUE TO FP-STUFILE3-REJECTS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
        301-OPEN-FILES.
            OPEN INPUT STUDENT-FILE-IN.
+           IF STATUS-FIELD-IN NOT = "00"
+               MOVE "STUDENT-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-IN TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           PERFORM 305-BACKUP-STUDENT-FILE-OUT.
            OPEN OUTPUT STUDENT-FILE-OUT.
+           IF STATUS-FIELD NOT = "00"
+               MOVE "STUDENT-FILE-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT STUDENT-FILE-REJECTS.
+           IF STATUS-FIELD-REJECTS NOT = "00"
+               MOVE "STUDENT-FILE-REJECTS" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-REJECTS TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       305-BACKUP-STUDENT-FILE-OUT.
+           ACCEPT BACKUP-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO BACKUP-FILE-NAME.
+           STRING "C:\STUFILE3OUT-" DELIMITED BY SIZE
+                  BACKUP-DATE DELIMITED BY SIZE
+                  ".BAK" DELIMITED BY SIZE
+                  INTO BACKUP-FILE-NAME
+           END-STRING.
+           MOVE SPACES TO BACKUP-COMMAND.
+           STRING "COPY " DELIMITED BY SIZE
+                  FP-STUFILE3OUT-TXT DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  BACKUP-FILE-NAME DELIMITED BY SIZE
+                  INTO BACKUP-COMMAND
+           END-STRING.
+           CALL "SYSTEM" USING BACKUP-COMMAND.
 
        302-READ-FILE.
            READ STUDENT-FILE-IN AT END MOVE "YES" TO EOF-FLAG
                NOT AT END
+               ADD 1 TO READ-COUNTER
                MOVE STUDENT-RECORD-IN TO STUDENT-RECORD-OUT.
+           IF STATUS-FIELD-IN NOT = "00" AND STATUS-FIELD-IN NOT = "10"
+               MOVE "STUDENT-FILE-IN" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-IN TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       900-ABORT-RUN.
+           DISPLAY "FILE ERROR ON " ABORT-FILE-NAME
+                " - STATUS: " ABORT-STATUS.
+           STOP RUN.
 
        202-CREAT-FILE-OUT.
            PERFORM 303-WRITE-FILE-OUT.
@@ -87,12 +222,26 @@
            WRITE STUDENT-RECORD-OUT
            INVALID KEY
                DISPLAY "INVALID KEY"
+               PERFORM 304-WRITE-REJECT-RECORD
            NOT INVALID KEY
                DISPLAY "RECORD FOUND"
+               ADD 1 TO WRITE-COUNTER
            END-WRITE.
 
+       304-WRITE-REJECT-RECORD.
+           MOVE STATUS-FIELD TO STUDENT-REJECT-STATUS.
+           MOVE STUDENT-RECORD-IN TO STUDENT-REJECT-DETAIL.
+           WRITE STUDENT-REJECT-RECORD.
+           ADD 1 TO REJECT-COUNTER.
+
        203-TERMINAL-FILE.
+           DISPLAY "THE NUMBER OF STUDENT RECORDS READ: " READ-COUNTER.
+           DISPLAY "THE NUMBER OF STUDENT RECORDS WRITTEN: "
+                WRITE-COUNTER.
+           DISPLAY "THE NUMBER OF STUDENT RECORDS REJECTED: "
+                REJECT-COUNTER.
            CLOSE STUDENT-FILE-IN.
            CLOSE STUDENT-FILE-OUT.
+           CLOSE STUDENT-FILE-REJECTS.
 
        END PROGRAM PROJECT3-1.
