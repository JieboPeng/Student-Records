@@ -1,76 +1,214 @@
-      ******************************************************************
-      * Author:Jiebo Peng
-      * Date:June 1, 2023
-      * Purpose:Project 1
-      * Tectonics: cobc
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STUDENT-RECORDS-PROGRAM.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT-RECORDS-OUT
-               ASSIGN TO "C:\STUDENT-RECORD.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT-RECORDS-OUT.
-       01 STUDENT-RECORDS.
-           05 STUDENT-NUMBER               PIC 9(7).
-           05 TUITION-OWED                 PIC 9(5).
-           05 STUDENT-NAME                PIC X(40).
-
-       WORKING-STORAGE SECTION.
-       01 CONTROL-FIELDS.
-              05 PTOMPT-FLG PIC X.
-
-       PROCEDURE DIVISION.
-
-       101-PRODUCE-STUDENT-RECORDS.
-           PERFORM 201-INITIATE-STUDENT-RECORDS.
-           PERFORM 202-PRODUCE-STUDENT-RECORDS
-               UNTIL PTOMPT-FLG EQUALS 'N' OR 'n'.
-           PERFORM 203-CLOSE-STUDENT-RECORDS.
-           STOP RUN.
-
-       201-INITIATE-STUDENT-RECORDS.
-           PERFORM 301-OPEN-STUDENT-RECORDS-FILE.
-           PERFORM 302-GET-CONTINUE-FLAG.
-
-       202-PRODUCE-STUDENT-RECORDS.
-           PERFORM 303-GET-STUDENT-NUMBER.
-           PERFORM 304-GET-TUITION-OWED.
-           PERFORM 305-GET-STUDENT-NAME.
-           PERFORM 306-WRITE-STUDENT-RECORDS.
-           PERFORM 302-GET-CONTINUE-FLAG.
-
-       203-CLOSE-STUDENT-RECORDS.
-           CLOSE STUDENT-RECORDS-OUT.
-
-       301-OPEN-STUDENT-RECORDS-FILE.
-           OPEN OUTPUT STUDENT-RECORDS-OUT.
-
-       302-GET-CONTINUE-FLAG.
-           DISPLAY'DO YOU WANT TO GENERATE A RECORD?'
-           ACCEPT PTOMPT-FLG.
-
-       303-GET-STUDENT-NUMBER.
-           DISPLAY "PLEASE ENTER THE STUDENT-NUMBER".
-           ACCEPT STUDENT-NUMBER.
-
-       304-GET-TUITION-OWED.
-           DISPLAY "PLEASE ENTER THE TUITION-OWED".
-           ACCEPT TUITION-OWED.
-
-       305-GET-STUDENT-NAME.
-           DISPLAY "PLEASE ENTER THE STUDENT-NAME".
-           ACCEPT STUDENT-NAME.
-
-       306-WRITE-STUDENT-RECORDS.
-           WRITE STUDENT-RECORDS.
-
-
-       END PROGRAM STUDENT-RECORDS-PROGRAM.
+      ******************************************************************
+      * Author:Jiebo Peng
+      * Date:June 1, 2023
+      * Purpose:Project 1
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Capture program-of-study and up to five
+      *                     course code/average pairs on entry so the
+      *                     output file lines up with PROJECT3-1's
+      *                     expected input layout.
+      * Aug 09, 2026 - JP - STUDENT-NUMBER narrowed to PIC 9(6) to match
+      *                     the width used by every downstream program.
+      *                     Added format/duplicate validation so a bad
+      *                     or repeated student number is caught here
+      *                     instead of surfacing as INVALID KEY later
+      *                     in PROJECT3-1.
+      * Aug 09, 2026 - JP - File path is no longer hardcoded in the
+      *                     SELECT clause. It now defaults to the old
+      *                     literal (see FILE-PATHS.DAT) and can be
+      *                     overridden by C:\STUPARAM.TXT - see
+      *                     000-LOAD-PARAMETERS.
+      * Aug 09, 2026 - JP - COURSE-INFO is now cleared for every student
+      *                     before the course-entry loop runs, so a
+      *                     student with fewer than five courses no
+      *                     longer inherits a leftover code/average from
+      *                     whoever was entered before them this run.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-RECORDS-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
+
+           SELECT STUDENT-RECORDS-OUT
+               ASSIGN TO DYNAMIC FP-STUDENT-RECORD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-OUT.
+       01 STUDENT-RECORDS.
+           05 STUDENT-NUMBER               PIC 9(6).
+           05 TUITION-OWED                 PIC 9(4)99.
+           05 STUDENT-NAME                 PIC X(40).
+           05 PROGRAM-OF-STUDY             PIC X(5).
+           05 COURSE-INFO                  OCCURS 5 TIMES.
+               10 COURSE-CODE              PIC X(7).
+               10 COURSE-AVERAGE           PIC 9(3).
+
+       FD PARAMETER-FILE.
+       01 PARAMETER-RECORD.
+           05 PARM-KEY PIC X(20).
+           05 PARM-SEP PIC X(1).
+           05 PARM-VALUE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+              05 PTOMPT-FLG PIC X.
+              05 COURSE-SUB PIC 9(2).
+              05 MORE-COURSES-FLG PIC X VALUE 'Y'.
+              05 NUMBER-VALID-FLG PIC X.
+              05 DUPLICATE-FLG PIC X.
+              05 STUDENT-NUMBER-INPUT PIC X(6).
+              05 ENTERED-COUNT PIC 9(3) VALUE 0.
+              05 CHECK-SUB PIC 9(3).
+              05 STATUS-FIELD-PARM PIC X(2).
+              05 EOF-FLAG-PARM PIC X(1).
+
+       01 ENTERED-NUMBERS-TBL.
+              05 ENTERED-NUMBER OCCURS 500 TIMES PIC 9(6).
+
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+       COPY "./FILE-PATHS.DAT".
+
+       PROCEDURE DIVISION.
+
+       101-PRODUCE-STUDENT-RECORDS.
+           PERFORM 201-INITIATE-STUDENT-RECORDS.
+           PERFORM 202-PRODUCE-STUDENT-RECORDS
+               UNTIL PTOMPT-FLG = 'N' OR 'n'.
+           PERFORM 203-CLOSE-STUDENT-RECORDS.
+           STOP RUN.
+
+       201-INITIATE-STUDENT-RECORDS.
+           PERFORM 000-LOAD-PARAMETERS.
+           PERFORM 301-OPEN-STUDENT-RECORDS-FILE.
+           PERFORM 302-GET-CONTINUE-FLAG.
+
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "STUDENT-RECORD"
+                   MOVE PARM-VALUE TO FP-STUDENT-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       202-PRODUCE-STUDENT-RECORDS.
+           PERFORM 312-INITIALIZE-COURSE-INFO.
+           PERFORM 303-GET-STUDENT-NUMBER.
+           PERFORM 304-GET-TUITION-OWED.
+           PERFORM 305-GET-STUDENT-NAME.
+           PERFORM 307-GET-PROGRAM-OF-STUDY.
+           MOVE 'Y' TO MORE-COURSES-FLG.
+           PERFORM 308-GET-COURSE-INFO
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL COURSE-SUB > 5 OR MORE-COURSES-FLG = 'N'.
+           PERFORM 306-WRITE-STUDENT-RECORDS.
+           PERFORM 302-GET-CONTINUE-FLAG.
+
+       203-CLOSE-STUDENT-RECORDS.
+           CLOSE STUDENT-RECORDS-OUT.
+
+       301-OPEN-STUDENT-RECORDS-FILE.
+           OPEN OUTPUT STUDENT-RECORDS-OUT.
+
+       302-GET-CONTINUE-FLAG.
+           DISPLAY'DO YOU WANT TO GENERATE A RECORD?'
+           ACCEPT PTOMPT-FLG.
+
+       303-GET-STUDENT-NUMBER.
+           MOVE 'N' TO NUMBER-VALID-FLG.
+           PERFORM 309-VALIDATE-STUDENT-NUMBER
+               UNTIL NUMBER-VALID-FLG = 'Y'.
+
+       304-GET-TUITION-OWED.
+           DISPLAY "PLEASE ENTER THE TUITION-OWED".
+           ACCEPT TUITION-OWED.
+
+       305-GET-STUDENT-NAME.
+           DISPLAY "PLEASE ENTER THE STUDENT-NAME".
+           ACCEPT STUDENT-NAME.
+
+       306-WRITE-STUDENT-RECORDS.
+           WRITE STUDENT-RECORDS.
+           ADD 1 TO ENTERED-COUNT.
+           MOVE STUDENT-NUMBER TO ENTERED-NUMBER(ENTERED-COUNT).
+
+       307-GET-PROGRAM-OF-STUDY.
+           DISPLAY "PLEASE ENTER THE PROGRAM-OF-STUDY".
+           ACCEPT PROGRAM-OF-STUDY.
+
+       308-GET-COURSE-INFO.
+           DISPLAY "PLEASE ENTER COURSE CODE " COURSE-SUB
+                   " (BLANK TO STOP)".
+           ACCEPT COURSE-CODE(COURSE-SUB).
+           IF COURSE-CODE(COURSE-SUB) EQUAL SPACES
+               MOVE 'N' TO MORE-COURSES-FLG
+           ELSE
+               DISPLAY "PLEASE ENTER THE AVERAGE FOR COURSE "
+                       COURSE-SUB
+               ACCEPT COURSE-AVERAGE(COURSE-SUB)
+           END-IF.
+
+       309-VALIDATE-STUDENT-NUMBER.
+           DISPLAY "PLEASE ENTER THE STUDENT-NUMBER (6 DIGITS)".
+           ACCEPT STUDENT-NUMBER-INPUT.
+           IF STUDENT-NUMBER-INPUT NOT NUMERIC
+               DISPLAY "INVALID ENTRY - MUST BE EXACTLY 6 DIGITS"
+           ELSE
+               MOVE STUDENT-NUMBER-INPUT TO STUDENT-NUMBER
+               PERFORM 310-CHECK-DUPLICATE-NUMBER
+               IF DUPLICATE-FLG = 'Y'
+                   DISPLAY "STUDENT-NUMBER ALREADY ON FILE - "
+                           "TRY AGAIN"
+               ELSE
+                   MOVE 'Y' TO NUMBER-VALID-FLG
+               END-IF
+           END-IF.
+
+       310-CHECK-DUPLICATE-NUMBER.
+           MOVE 'N' TO DUPLICATE-FLG.
+           PERFORM 311-COMPARE-ENTERED-NUMBER
+               VARYING CHECK-SUB FROM 1 BY 1
+               UNTIL CHECK-SUB > ENTERED-COUNT OR DUPLICATE-FLG = 'Y'.
+
+       311-COMPARE-ENTERED-NUMBER.
+           IF STUDENT-NUMBER EQUAL ENTERED-NUMBER(CHECK-SUB)
+               MOVE 'Y' TO DUPLICATE-FLG
+           END-IF.
+
+       312-INITIALIZE-COURSE-INFO.
+           PERFORM 313-CLEAR-ONE-COURSE-SLOT
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL COURSE-SUB > 5.
+
+       313-CLEAR-ONE-COURSE-SLOT.
+           MOVE SPACES TO COURSE-CODE(COURSE-SUB).
+           MOVE ZEROS TO COURSE-AVERAGE(COURSE-SUB).
+
+
+       END PROGRAM STUDENT-RECORDS-PROGRAM.
