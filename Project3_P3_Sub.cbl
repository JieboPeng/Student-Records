@@ -3,6 +3,13 @@
       * Date: August 05, 2023
       * Purpose:Calculate the average grade of five courses.
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Added LS-COURSE-COUNT so callers can pass
+      *                     the number of courses a student actually
+      *                     completed (fewer than five is common) -
+      *                     the average now divides by that count
+      *                     instead of always by 5.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Project3_P3_Sub.
@@ -14,14 +21,21 @@
        01  LS-COURSE-AVERAGE-3 PIC 9(3).
        01  LS-COURSE-AVERAGE-4 PIC 9(3).
        01  LS-COURSE-AVERAGE-5 PIC 9(3).
+       01  LS-COURSE-COUNT PIC 9(1).
 
        PROCEDURE DIVISION USING
            LS-AVERAGE-GRADE,LS-COURSE-AVERAGE-1,LS-COURSE-AVERAGE-2,
-           LS-COURSE-AVERAGE-3,LS-COURSE-AVERAGE-4,LS-COURSE-AVERAGE-5.
+           LS-COURSE-AVERAGE-3,LS-COURSE-AVERAGE-4,LS-COURSE-AVERAGE-5,
+           LS-COURSE-COUNT.
 
-           COMPUTE LS-AVERAGE-GRADE ROUNDED= (LS-COURSE-AVERAGE-1
-                   + LS-COURSE-AVERAGE-2 + LS-COURSE-AVERAGE-3
-                   + LS-COURSE-AVERAGE-4 + LS-COURSE-AVERAGE-5) / 5.
+           IF LS-COURSE-COUNT = 0
+               MOVE 0 TO LS-AVERAGE-GRADE
+           ELSE
+               COMPUTE LS-AVERAGE-GRADE ROUNDED= (LS-COURSE-AVERAGE-1
+                       + LS-COURSE-AVERAGE-2 + LS-COURSE-AVERAGE-3
+                       + LS-COURSE-AVERAGE-4 + LS-COURSE-AVERAGE-5)
+                       / LS-COURSE-COUNT
+           END-IF.
 
            GOBACK.
        END PROGRAM Project3_P3_Sub.
