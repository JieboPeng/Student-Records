@@ -8,18 +8,70 @@
       *         to input information that need to be updated. Accept the
       *         the screen and update the indexed sequential student file.
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History:
+      * Aug 09, 2026 - JP - Added a search-by-name path off the search
+      *                     screen (linear scan against STUDENT-NAME)
+      *                     for callers who don't have the student
+      *                     number on hand.
+      * Aug 09, 2026 - JP - Reject a TUITION-PAYMENT greater than the
+      *                     student's current balance instead of
+      *                     letting the balance go negative.
+      * Aug 09, 2026 - JP - Log each accepted payment to a new
+      *                     PAYMENT-LOG-FILE (student number, old
+      *                     balance, payment, new balance, date) for
+      *                     an audit trail.
+      * Aug 09, 2026 - JP - When a student number search misses, offer
+      *                     to create the student instead of just
+      *                     reporting not found. STUDENT-OUTPUT-SCREEN
+      *                     now has TO clauses for name, program and
+      *                     the five course code/average pairs so a
+      *                     full record can be keyed on that screen.
+      * Aug 09, 2026 - JP - Added a delete option to the same search/
+      *                     update screen, with a confirmation prompt
+      *                     before the DELETE commits.
+      * Aug 09, 2026 - JP - Check FILE STATUS after every OPEN and READ,
+      *                     not just on WRITE, and abort with a message
+      *                     if any of them come back bad.
+      * Aug 09, 2026 - JP - File paths are no longer hardcoded in the
+      *                     SELECT clauses. They now default to the old
+      *                     literals (see FILE-PATHS.DAT) and can be
+      *                     overridden by C:\STUPARAM.TXT - see
+      *                     000-LOAD-PARAMETERS.
+      * Aug 09, 2026 - JP - Added a (T)RANSCRIPT action to the search/
+      *                     update screen that prints a single-student
+      *                     transcript record (all five course codes/
+      *                     grades, the computed average from
+      *                     Project3_P3_Sub, and tuition owed) instead
+      *                     of waiting for the next full batch report.
+      * Aug 09, 2026 - JP - Added an alternate index on PROGRAM-CODE
+      *                     (duplicates allowed), matching the one now
+      *                     defined on STUFILE3OUT by PROJECT3-1.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Project3-p2.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "C:\STUPARAM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-PARM.
            SELECT INDEXED-STUDENT-FILE
-               ASSIGN TO "C:\STUFILE3OUT.TXT"
+               ASSIGN TO DYNAMIC FP-STUFILE3OUT-TXT
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS PROGRAM-CODE
+                   WITH DUPLICATES
                FILE STATUS IS STATUS-FIELD.
+           SELECT PAYMENT-LOG-FILE
+               ASSIGN TO DYNAMIC FP-PAYMENT-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-LOG.
+           SELECT TRANSCRIPT-REPORT-OUT
+               ASSIGN TO DYNAMIC FP-TRANSCRIPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD-TRANSCRIPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,6 +91,28 @@
            05 COURSE-AVERAGE-4 PIC 9(3).
            05 COURSE-CODE-5 PIC X(7).
            05 COURSE-AVERAGE-5 PIC 9(3).
+
+       FD  PAYMENT-LOG-FILE.
+       01  PAYMENT-LOG-RECORD.
+           05 LOG-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-OLD-BALANCE PIC 9(4)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-PAYMENT-AMOUNT PIC 9(4)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-NEW-BALANCE PIC 9(4)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-TRANSACTION-DATE PIC 9(8).
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           05 PARM-KEY PIC X(20).
+           05 PARM-SEP PIC X(1).
+           05 PARM-VALUE PIC X(60).
+
+       FD  TRANSCRIPT-REPORT-OUT.
+       01  TRANSCRIPT-RECORD-OUT PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  STUDENT-RECORD-WS.
            05 STUDENT-NUMBER-WS PIC 9(6).
@@ -57,13 +131,66 @@
            05 COURSE-AVERAGE-5-WS PIC 9(3).
        01  CONTROL-FIELDS.
            05 STATUS-FIELD PIC 9(2).
+           05 STATUS-FIELD-LOG PIC X(2).
+           05 STATUS-FIELD-TRANSCRIPT PIC X(2).
+           05 ABORT-FILE-NAME PIC X(20).
+           05 ABORT-STATUS PIC X(2).
            05 TUITION-PAYMENT PIC 9(4)V99.
+           05 SEARCH-MODE PIC X VALUE 'N'.
+           05 STUDENT-NAME-SEARCH PIC X(40).
+           05 STUDENT-FOUND-FLAG PIC X VALUE 'N'.
+           05 EOF-FLAG PIC X VALUE 'N'.
+           05 OLD-BALANCE-WS PIC 9(4)V99.
+           05 NEW-STUDENT-FLAG PIC X VALUE 'N'.
+           05 CREATE-CONFIRM-FLG PIC X.
+           05 ACTION-CODE PIC X VALUE 'U'.
+           05 DELETE-CONFIRM-FLG PIC X.
+           05 STATUS-FIELD-PARM PIC X(2).
+           05 EOF-FLAG-PARM PIC X(1).
+           05 COURSE-COUNT PIC 9(1) VALUE 0.
+           05 STUDENT-AVERAGE-OUT PIC 9(3) VALUE 0.
+      * Default file paths, overridable by C:\STUPARAM.TXT.
+       COPY "./FILE-PATHS.DAT".
+
+       01  TRANSCRIPT-HEADER-LINE.
+           05 FILLER PIC X(20) VALUE "STUDENT TRANSCRIPT".
+       01  TRANSCRIPT-NUMBER-LINE.
+           05 FILLER PIC X(16) VALUE "STUDENT NUMBER: ".
+           05 TRN-STUDENT-NUMBER-OUT PIC 9(6).
+       01  TRANSCRIPT-NAME-LINE.
+           05 FILLER PIC X(16) VALUE "STUDENT NAME:   ".
+           05 TRN-STUDENT-NAME-OUT PIC X(40).
+       01  TRANSCRIPT-PROGRAM-LINE.
+           05 FILLER PIC X(16) VALUE "PROGRAM:        ".
+           05 TRN-PROGRAM-OUT PIC X(5).
+       01  TRANSCRIPT-COURSE-LINE.
+           05 FILLER PIC X(16) VALUE "COURSE/GRADE:   ".
+           05 TRN-COURSE-CODE-OUT PIC X(7).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 TRN-COURSE-AVERAGE-OUT PIC ZZ9.
+       01  TRANSCRIPT-AVERAGE-LINE.
+           05 FILLER PIC X(16) VALUE "AVERAGE:        ".
+           05 TRN-AVERAGE-OUT PIC ZZ9.
+       01  TRANSCRIPT-TUITION-LINE.
+           05 FILLER PIC X(16) VALUE "TUITION OWED:   ".
+           05 TRN-TUITION-OWED-OUT PIC $9999.99.
        SCREEN SECTION.
+       01  SEARCH-MODE-SCREEN.
+           05 VALUE "STUDENT SEARCH" BLANK SCREEN LINE 1 COL 35.
+           05 VALUE "SEARCH BY (N)UMBER OR (A) NAME" LINE 3 COL 5.
+           05 SEARCH-MODE-INPUT LINE 3 COL 40
+               PIC X TO SEARCH-MODE.
        01  STUDENT-INPUT-SCREEN.
            05 VALUE "STUDENT SEARCH" BLANK SCREEN LINE 1 COL 35.
            05 VALUE "STUDENT NUMBER" LINE 5 COL 5.
            05 STUDENT-NUMBER-INPUT LINE 5 COL 25
                PIC 9(6) TO STUDENT-NUMBER.
+       01  STUDENT-NAME-SEARCH-SCREEN.
+           05 VALUE "STUDENT SEARCH BY NAME" BLANK SCREEN
+               LINE 1 COL 30.
+           05 VALUE "STUDENT NAME" LINE 5 COL 5.
+           05 STUDENT-NAME-SEARCH-INPUT LINE 5 COL 25
+               PIC X(40) TO STUDENT-NAME-SEARCH.
        01  STUDENT-OUTPUT-SCREEN.
            05 VALUE "STUDENT RECORD" BLANK SCREEN LINE 1 COL 35.
            05 VALUE "STUDENT NUMBER" LINE 3 COL 5.
@@ -71,16 +198,45 @@
                PIC 9(6) FROM STUDENT-NUMBER.
            05 VALUE "STUDENT NAME" LINE 5 COL 5.
            05 SUTDENT-NAME-OUTPUT LINE 5 COL 25
-                PIC X(48) FROM STUDENT-NAME.
+                PIC X(40) TO STUDENT-NAME FROM STUDENT-NAME.
            05 VALUE "PROGRAM" LINE 7 COL 5.
            05 PROGRAM-OUTPUT LINE 7 COL 25
-                PIC X(5) FROM PROGRAM-CODE.
+                PIC X(5) TO PROGRAM-CODE FROM PROGRAM-CODE.
            05 VALUE "TUITION OWED" LINE 9 COL 5.
            05 TUITION-OWED-OUTPUT LINE 9 COL 25
                PIC $9999.99 FROM TUITION-OWED.
            05 VALUE "PAYMENT" LINE 11 COL 5.
            05 PAYMENT-OUTPUT LINE 11 COL 25
                PIC $9999.99 TO TUITION-PAYMENT.
+           05 VALUE "COURSE 1 CODE/AVG" LINE 13 COL 5.
+           05 COURSE-CODE-1-OUTPUT LINE 13 COL 25
+               PIC X(7) TO COURSE-CODE-1 FROM COURSE-CODE-1.
+           05 COURSE-AVERAGE-1-OUTPUT LINE 13 COL 35
+               PIC 9(3) TO COURSE-AVERAGE-1 FROM COURSE-AVERAGE-1.
+           05 VALUE "COURSE 2 CODE/AVG" LINE 14 COL 5.
+           05 COURSE-CODE-2-OUTPUT LINE 14 COL 25
+               PIC X(7) TO COURSE-CODE-2 FROM COURSE-CODE-2.
+           05 COURSE-AVERAGE-2-OUTPUT LINE 14 COL 35
+               PIC 9(3) TO COURSE-AVERAGE-2 FROM COURSE-AVERAGE-2.
+           05 VALUE "COURSE 3 CODE/AVG" LINE 15 COL 5.
+           05 COURSE-CODE-3-OUTPUT LINE 15 COL 25
+               PIC X(7) TO COURSE-CODE-3 FROM COURSE-CODE-3.
+           05 COURSE-AVERAGE-3-OUTPUT LINE 15 COL 35
+               PIC 9(3) TO COURSE-AVERAGE-3 FROM COURSE-AVERAGE-3.
+           05 VALUE "COURSE 4 CODE/AVG" LINE 16 COL 5.
+           05 COURSE-CODE-4-OUTPUT LINE 16 COL 25
+               PIC X(7) TO COURSE-CODE-4 FROM COURSE-CODE-4.
+           05 COURSE-AVERAGE-4-OUTPUT LINE 16 COL 35
+               PIC 9(3) TO COURSE-AVERAGE-4 FROM COURSE-AVERAGE-4.
+           05 VALUE "COURSE 5 CODE/AVG" LINE 17 COL 5.
+           05 COURSE-CODE-5-OUTPUT LINE 17 COL 25
+               PIC X(7) TO COURSE-CODE-5 FROM COURSE-CODE-5.
+           05 COURSE-AVERAGE-5-OUTPUT LINE 17 COL 35
+               PIC 9(3) TO COURSE-AVERAGE-5 FROM COURSE-AVERAGE-5.
+           05 VALUE "ACTION: (U)PDATE, (D)ELETE, OR (T)RANSCRIPT"
+               LINE 19 COL 5.
+           05 ACTION-CODE-INPUT LINE 19 COL 50
+               PIC X TO ACTION-CODE.
 
        PROCEDURE DIVISION.
        100-UPDATE-STUDENT-FILE.
@@ -89,39 +245,283 @@
            PERFORM 203-TERMINATE-PROGRAM.
            STOP RUN.
        201-INITIANIZE.
+           PERFORM 000-LOAD-PARAMETERS.
            PERFORM 301-OPEN-FILE.
            PERFORM 302-PROMPT-SEARCH-SCREEN.
+
+      * Override the FILE-PATHS.DAT defaults with any paths named in
+      * C:\STUPARAM.TXT. A missing parameter file just leaves every
+      * FP- field at its default, so the program still runs unchanged.
+       000-LOAD-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF STATUS-FIELD-PARM = "00"
+               MOVE "N" TO EOF-FLAG-PARM
+               PERFORM 001-READ-PARAMETER-RECORD
+                       UNTIL EOF-FLAG-PARM = "Y"
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       001-READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE AT END MOVE "Y" TO EOF-FLAG-PARM
+               NOT AT END PERFORM 002-APPLY-PARAMETER
+           END-READ.
+
+       002-APPLY-PARAMETER.
+           EVALUATE PARM-KEY
+               WHEN "STUFILE3OUT-TXT"
+                   MOVE PARM-VALUE TO FP-STUFILE3OUT-TXT
+               WHEN "PAYMENT-LOG"
+                   MOVE PARM-VALUE TO FP-PAYMENT-LOG
+               WHEN "TRANSCRIPT"
+                   MOVE PARM-VALUE TO FP-TRANSCRIPT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
        202-UPDATE-FILE.
            PERFORM 303-READ-FILE.
-           PERFORM 304-UPDATE-STUDENT-RECORD.
+           IF STUDENT-FOUND-FLAG = 'Y'
+               PERFORM 304-UPDATE-STUDENT-RECORD
+           END-IF.
        203-TERMINATE-PROGRAM.
            CLOSE INDEXED-STUDENT-FILE.
+           CLOSE PAYMENT-LOG-FILE.
 
        301-OPEN-FILE.
            OPEN I-O INDEXED-STUDENT-FILE.
+           IF STATUS-FIELD NOT = 00
+               MOVE "INDEXED-STUDENT-FILE" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           OPEN EXTEND PAYMENT-LOG-FILE.
+           IF STATUS-FIELD-LOG NOT = "00"
+               MOVE "PAYMENT-LOG-FILE" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-LOG TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
       * show a scrren for user to input.
        302-PROMPT-SEARCH-SCREEN.
-           DISPLAY STUDENT-INPUT-SCREEN.
-           ACCEPT STUDENT-INPUT-SCREEN.
+           DISPLAY SEARCH-MODE-SCREEN.
+           ACCEPT SEARCH-MODE-SCREEN.
+           IF SEARCH-MODE = 'A' OR 'a'
+               MOVE 'A' TO SEARCH-MODE
+               DISPLAY STUDENT-NAME-SEARCH-SCREEN
+               ACCEPT STUDENT-NAME-SEARCH-SCREEN
+           ELSE
+               MOVE 'N' TO SEARCH-MODE
+               DISPLAY STUDENT-INPUT-SCREEN
+               ACCEPT STUDENT-INPUT-SCREEN
+           END-IF.
        303-READ-FILE.
-           READ INDEXED-STUDENT-FILE
-              INVALID KEY
-                 DISPLAY "STUDENT RECORD IS NOT FOUND:" STUDENT-NUMBER
-              NOT INVALID KEY
-                 DISPLAY STUDENT-OUTPUT-SCREEN.
-                 ACCEPT STUDENT-OUTPUT-SCREEN.
+           MOVE 'N' TO STUDENT-FOUND-FLAG.
+           MOVE 'N' TO NEW-STUDENT-FLAG.
+           MOVE 'U' TO ACTION-CODE.
+           IF SEARCH-MODE = 'A'
+               PERFORM 313-SEARCH-BY-NAME
+           ELSE
+               READ INDEXED-STUDENT-FILE
+                  INVALID KEY
+                     DISPLAY "STUDENT RECORD IS NOT FOUND:"
+                             STUDENT-NUMBER
+                     PERFORM 315-OFFER-CREATE-STUDENT
+                  NOT INVALID KEY
+                     MOVE 'Y' TO STUDENT-FOUND-FLAG
+                     DISPLAY STUDENT-OUTPUT-SCREEN
+                     ACCEPT STUDENT-OUTPUT-SCREEN
+               END-READ
+           END-IF.
        304-UPDATE-STUDENT-RECORD.
-           MOVE STUDENT-RECORD-IN TO STUDENT-RECORD-WS.
-           PERFORM 401-COMPUTE-TUITION-OWED.
-           PERFORM 402-REWRITE-STUDENT-RECORD.
+           IF NEW-STUDENT-FLAG = 'Y'
+               PERFORM 317-WRITE-NEW-STUDENT-RECORD
+           ELSE
+               EVALUATE ACTION-CODE
+                   WHEN 'D' WHEN 'd'
+                       PERFORM 318-DELETE-STUDENT-RECORD
+                   WHEN 'T' WHEN 't'
+                       PERFORM 319-PRINT-TRANSCRIPT
+                   WHEN OTHER
+                       MOVE STUDENT-RECORD-IN TO STUDENT-RECORD-WS
+                       IF TUITION-PAYMENT > TUITION-OWED-WS
+                           DISPLAY "PAYMENT EXCEEDS TUITION OWED - "
+                                   "PAYMENT REJECTED"
+                       ELSE
+                           PERFORM 401-COMPUTE-TUITION-OWED
+                           PERFORM 402-REWRITE-STUDENT-RECORD
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      * Print a single-student transcript: name, program, all five
+      * course codes/grades, the computed average and tuition owed.
+       319-PRINT-TRANSCRIPT.
+           PERFORM 320-CALCULATE-COURSES-AVERAGE.
+           OPEN OUTPUT TRANSCRIPT-REPORT-OUT.
+           IF STATUS-FIELD-TRANSCRIPT NOT = "00"
+               MOVE "TRANSCRIPT-REPORT-OUT" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD-TRANSCRIPT TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-HEADER-LINE.
+           MOVE STUDENT-NUMBER TO TRN-STUDENT-NUMBER-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-NUMBER-LINE.
+           MOVE STUDENT-NAME TO TRN-STUDENT-NAME-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-NAME-LINE.
+           MOVE PROGRAM-CODE TO TRN-PROGRAM-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-PROGRAM-LINE.
+           MOVE COURSE-CODE-1 TO TRN-COURSE-CODE-OUT.
+           MOVE COURSE-AVERAGE-1 TO TRN-COURSE-AVERAGE-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-COURSE-LINE.
+           MOVE COURSE-CODE-2 TO TRN-COURSE-CODE-OUT.
+           MOVE COURSE-AVERAGE-2 TO TRN-COURSE-AVERAGE-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-COURSE-LINE.
+           MOVE COURSE-CODE-3 TO TRN-COURSE-CODE-OUT.
+           MOVE COURSE-AVERAGE-3 TO TRN-COURSE-AVERAGE-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-COURSE-LINE.
+           MOVE COURSE-CODE-4 TO TRN-COURSE-CODE-OUT.
+           MOVE COURSE-AVERAGE-4 TO TRN-COURSE-AVERAGE-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-COURSE-LINE.
+           MOVE COURSE-CODE-5 TO TRN-COURSE-CODE-OUT.
+           MOVE COURSE-AVERAGE-5 TO TRN-COURSE-AVERAGE-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-COURSE-LINE.
+           MOVE STUDENT-AVERAGE-OUT TO TRN-AVERAGE-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-AVERAGE-LINE.
+           MOVE TUITION-OWED TO TRN-TUITION-OWED-OUT.
+           WRITE TRANSCRIPT-RECORD-OUT FROM TRANSCRIPT-TUITION-LINE.
+           CLOSE TRANSCRIPT-REPORT-OUT.
+           DISPLAY "TRANSCRIPT WRITTEN TO " FP-TRANSCRIPT.
+
+      * Count the courses the student actually completed and call the
+      * same shared average routine the batch reports use.
+       320-CALCULATE-COURSES-AVERAGE.
+           MOVE 0 TO COURSE-COUNT.
+           IF COURSE-CODE-1 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES
+               ADD 1 TO COURSE-COUNT
+           END-IF.
+           CALL "./Project3_P3_Sub"
+           USING STUDENT-AVERAGE-OUT,
+               COURSE-AVERAGE-1,COURSE-AVERAGE-2,COURSE-AVERAGE-3,
+               COURSE-AVERAGE-4,COURSE-AVERAGE-5,COURSE-COUNT.
+
+       318-DELETE-STUDENT-RECORD.
+           DISPLAY "CONFIRM DELETE OF STUDENT-NUMBER " STUDENT-NUMBER
+                   " (Y/N)".
+           ACCEPT DELETE-CONFIRM-FLG.
+           IF DELETE-CONFIRM-FLG = 'Y' OR 'y'
+               DELETE INDEXED-STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY "UNABLE TO DELETE STUDENT RECORD:"
+                               STUDENT-NUMBER
+                   NOT INVALID KEY
+                       DISPLAY "STUDENT RECORD DELETED!"
+               END-DELETE
+           ELSE
+               DISPLAY "DELETE CANCELLED".
+
+       315-OFFER-CREATE-STUDENT.
+           DISPLAY "CREATE THIS STUDENT AS A NEW RECORD? (Y/N)".
+           ACCEPT CREATE-CONFIRM-FLG.
+           IF CREATE-CONFIRM-FLG = 'Y' OR 'y'
+               PERFORM 316-INITIALIZE-NEW-STUDENT
+               DISPLAY STUDENT-OUTPUT-SCREEN
+               ACCEPT STUDENT-OUTPUT-SCREEN
+               MOVE 'Y' TO STUDENT-FOUND-FLAG
+               MOVE 'Y' TO NEW-STUDENT-FLAG
+           END-IF.
+
+       316-INITIALIZE-NEW-STUDENT.
+           MOVE SPACES TO STUDENT-NAME.
+           MOVE SPACES TO PROGRAM-CODE.
+           MOVE ZEROS TO TUITION-OWED.
+           MOVE ZEROS TO TUITION-PAYMENT.
+           MOVE SPACES TO COURSE-CODE-1.
+           MOVE SPACES TO COURSE-CODE-2.
+           MOVE SPACES TO COURSE-CODE-3.
+           MOVE SPACES TO COURSE-CODE-4.
+           MOVE SPACES TO COURSE-CODE-5.
+           MOVE ZEROS TO COURSE-AVERAGE-1.
+           MOVE ZEROS TO COURSE-AVERAGE-2.
+           MOVE ZEROS TO COURSE-AVERAGE-3.
+           MOVE ZEROS TO COURSE-AVERAGE-4.
+           MOVE ZEROS TO COURSE-AVERAGE-5.
+
+       317-WRITE-NEW-STUDENT-RECORD.
+           MOVE TUITION-PAYMENT TO TUITION-OWED.
+           WRITE STUDENT-RECORD-IN
+               INVALID KEY
+                   DISPLAY "UNABLE TO CREATE STUDENT RECORD:"
+                           STUDENT-NUMBER
+               NOT INVALID KEY
+                   DISPLAY "NEW STUDENT RECORD CREATED!"
+           END-WRITE.
+
+       313-SEARCH-BY-NAME.
+           MOVE LOW-VALUES TO STUDENT-NUMBER.
+           MOVE 'N' TO EOF-FLAG.
+           START INDEXED-STUDENT-FILE KEY IS NOT LESS THAN
+                   STUDENT-NUMBER
+               INVALID KEY
+                   DISPLAY "NO STUDENT RECORDS ARE ON FILE"
+                   MOVE 'Y' TO EOF-FLAG
+           END-START.
+           PERFORM 314-SCAN-NEXT-BY-NAME
+               UNTIL STUDENT-FOUND-FLAG = 'Y' OR EOF-FLAG = 'Y'.
+           IF STUDENT-FOUND-FLAG = 'Y'
+               DISPLAY STUDENT-OUTPUT-SCREEN
+               ACCEPT STUDENT-OUTPUT-SCREEN
+           ELSE
+               DISPLAY "STUDENT RECORD IS NOT FOUND BY NAME: "
+                       STUDENT-NAME-SEARCH
+           END-IF.
+
+       314-SCAN-NEXT-BY-NAME.
+           READ INDEXED-STUDENT-FILE NEXT
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   IF STUDENT-NAME EQUAL STUDENT-NAME-SEARCH
+                       MOVE 'Y' TO STUDENT-FOUND-FLAG
+                   END-IF
+           END-READ.
+           IF STATUS-FIELD NOT = 00 AND STATUS-FIELD NOT = 10
+               MOVE "INDEXED-STUDENT-FILE" TO ABORT-FILE-NAME
+               MOVE STATUS-FIELD TO ABORT-STATUS
+               PERFORM 900-ABORT-RUN
+           END-IF.
+
+       900-ABORT-RUN.
+           DISPLAY "FILE ERROR ON " ABORT-FILE-NAME
+                " - STATUS: " ABORT-STATUS.
+           STOP RUN.
 
        401-COMPUTE-TUITION-OWED.
+           MOVE TUITION-OWED-WS TO OLD-BALANCE-WS.
            COMPUTE TUITION-OWED-WS = TUITION-OWED-WS - TUITION-PAYMENT.
        402-REWRITE-STUDENT-RECORD.
            REWRITE STUDENT-RECORD-IN FROM STUDENT-RECORD-WS
                INVALID KEY
                   DISPLAY "STUDENT RECORD IS NOT FOUND:" STUDENT-NUMBER
                NOT INVALID KEY
-                  DISPLAY "RECORD SAVED!".
+                  DISPLAY "RECORD SAVED!"
+                  PERFORM 403-LOG-PAYMENT-TRANSACTION.
+
+       403-LOG-PAYMENT-TRANSACTION.
+           MOVE STUDENT-NUMBER-WS TO LOG-STUDENT-NUMBER.
+           MOVE OLD-BALANCE-WS TO LOG-OLD-BALANCE.
+           MOVE TUITION-PAYMENT TO LOG-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED-WS TO LOG-NEW-BALANCE.
+           ACCEPT LOG-TRANSACTION-DATE FROM DATE YYYYMMDD.
+           WRITE PAYMENT-LOG-RECORD.
 
        END PROGRAM Project3-p2.
